@@ -0,0 +1,313 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. STATSRPT.
+000300 AUTHOR. J MERRILL.
+000400 INSTALLATION. COBWEB GAME SERVICES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  STATSRPT
+000900*
+001000*  Nightly batch job.  Reads the GAME-RESULT file once a day and
+001100*  produces a report of total plays, win/loss/tie counts, and a
+001200*  breakdown by PLAYER-CHOICE.  Run from the overnight batch
+001300*  window after WORKER has finished writing the day's plays.
+001400*
+001500*  A RESTART parameter on the command line resumes from the last
+001600*  checkpoint written to STATSCKP instead of rerunning the whole
+001700*  file, the way our other overnight batch windows already do.
+001800*
+001900*  Modification history
+002000*  ---------------------------------------------------------------
+002100*  2026-08-09  jm  Original program.
+002200*  2026-08-09  jm  Checkpoint/restart support via STATSCKP.
+002300*  2026-08-09  jm  Show win rate as an edited percentage; play
+002400*  counts already print comma-separated via SR-DTL-COUNT.
+002500******************************************************************
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT GAME-RESULT-FILE ASSIGN TO "GAMERES"
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS SR-RESULT-FILE-STATUS.
+003200     SELECT STATS-REPORT-FILE ASSIGN TO "STATSRPT.TXT"
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS SR-REPORT-FILE-STATUS.
+003500     SELECT CHECKPOINT-FILE ASSIGN TO "STATSCKP"
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS SR-CKPT-FILE-STATUS.
+
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  GAME-RESULT-FILE.
+004100 COPY "gamerec.cpy".
+
+004200 FD  STATS-REPORT-FILE.
+004300 01  STATS-REPORT-LINE           PIC X(80).
+
+004400 FD  CHECKPOINT-FILE.
+004500 COPY "checkpt.cpy".
+
+004600 WORKING-STORAGE SECTION.
+004700     77 SR-RESULT-FILE-STATUS    PIC X(02) VALUE '00'.
+004800     88 SR-RESULT-FILE-OK                  VALUE '00'.
+004900     88 SR-RESULT-FILE-EOF                 VALUE '10'.
+005000     77 SR-REPORT-FILE-STATUS    PIC X(02) VALUE '00'.
+005100     77 SR-EOF-SWITCH            PIC X(01) VALUE 'N'.
+005200     88 SR-AT-EOF                          VALUE 'Y'.
+005300     77 SR-CKPT-FILE-STATUS      PIC X(02) VALUE '00'.
+005400     88 SR-CKPT-FILE-OK                    VALUE '00'.
+
+005500     01 SR-COMMAND-LINE          PIC X(20) VALUE SPACES.
+005600     01 SR-RECORDS-PROCESSED     PIC 9(07) COMP VALUE ZERO.
+005700     01 SR-SKIP-COUNT            PIC 9(07) COMP VALUE ZERO.
+005800     01 SR-CHECKPOINT-INTERVAL   PIC 9(07) COMP VALUE 1000.
+005900     01 SR-CKPT-REMAINDER        PIC 9(07) COMP VALUE ZERO.
+006000     01 SR-CKPT-QUOTIENT         PIC 9(07) COMP VALUE ZERO.
+
+006100     01 SR-TOTAL-PLAYS           PIC 9(07) COMP VALUE ZERO.
+006200     01 SR-WIN-COUNT             PIC 9(07) COMP VALUE ZERO.
+006300     01 SR-LOSS-COUNT            PIC 9(07) COMP VALUE ZERO.
+006400     01 SR-TIE-COUNT             PIC 9(07) COMP VALUE ZERO.
+
+006500     01 SR-CHOICE-TABLE.
+006600        05 SR-CHOICE-ENTRY OCCURS 5 TIMES
+006700              INDEXED BY SR-CHOICE-IDX.
+006800           10 SR-CHOICE-NAME     PIC X(08).
+006900           10 SR-CHOICE-COUNT    PIC 9(07) COMP.
+
+007000     01 SR-HEADING-1             PIC X(80) VALUE
+007100        'ROCK-PAPER-SCISSORS NIGHTLY STATS ROLLUP'.
+007200     01 SR-HEADING-2             PIC X(80).
+007300     01 SR-BLANK-LINE            PIC X(80) VALUE SPACES.
+007400     01 SR-DETAIL-LINE.
+007500        05 FILLER                PIC X(04) VALUE SPACES.
+007600        05 SR-DTL-LABEL          PIC X(20).
+007700        05 SR-DTL-COUNT          PIC ZZZ,ZZ9.
+007800        05 FILLER                PIC X(50) VALUE SPACES.
+
+007900     01 SR-PCT-LINE.
+008000        05 FILLER                PIC X(04) VALUE SPACES.
+008100        05 SR-PCT-LABEL          PIC X(20).
+008200        05 SR-PCT-VALUE          PIC ZZ9.9.
+008300        05 FILLER                PIC X(01) VALUE '%'.
+008400        05 FILLER                PIC X(49) VALUE SPACES.
+
+008500     01 SR-WIN-RATE-PCT          PIC S9(03)V9(01) VALUE ZERO.
+
+008600     01 SR-RUN-DATE              PIC 9(08).
+
+008700 PROCEDURE DIVISION.
+
+008800 0000-MAINLINE.
+008900     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+009000     PERFORM 1050-CHECK-RESTART THRU 1050-EXIT
+009100     PERFORM 2000-PROCESS-RESULTS THRU 2000-EXIT
+009200             UNTIL SR-AT-EOF
+009300     PERFORM 3900-CLEAR-CHECKPOINT THRU 3900-EXIT
+009400     PERFORM 3000-WRITE-REPORT THRU 3000-EXIT
+009500     PERFORM 4000-TERMINATE THRU 4000-EXIT
+009600     GO TO 9999-EXIT.
+
+009700 1000-INITIALIZE.
+009800     MOVE SPACES TO SR-CHOICE-NAME(1)
+009900     MOVE 'rock' TO SR-CHOICE-NAME(1)
+010000     MOVE 'scissors' TO SR-CHOICE-NAME(2)
+010100     MOVE 'paper' TO SR-CHOICE-NAME(3)
+010200     MOVE 'lizard' TO SR-CHOICE-NAME(4)
+010300     MOVE 'spock' TO SR-CHOICE-NAME(5)
+010400     PERFORM VARYING SR-CHOICE-IDX FROM 1 BY 1
+010500             UNTIL SR-CHOICE-IDX > 5
+010600         MOVE ZERO TO SR-CHOICE-COUNT(SR-CHOICE-IDX)
+010700     END-PERFORM
+010800     ACCEPT SR-RUN-DATE FROM DATE YYYYMMDD
+010900     OPEN INPUT GAME-RESULT-FILE
+011000     IF NOT SR-RESULT-FILE-OK
+011100         DISPLAY "STATSRPT: cannot open GAME-RESULT-FILE, status "
+011200                 SR-RESULT-FILE-STATUS
+011300         MOVE 'Y' TO SR-EOF-SWITCH
+011400     END-IF
+011500     OPEN OUTPUT STATS-REPORT-FILE.
+011600 1000-EXIT.
+011700     EXIT.
+
+011800*    A "RESTART" argument on the command line resumes from the
+011900*    last checkpoint left by a run that didn't finish cleanly; a
+012000*    checkpoint left by a run that did finish is ignored, since
+012100*    there is nothing to resume.
+012200 1050-CHECK-RESTART.
+012300     ACCEPT SR-COMMAND-LINE FROM COMMAND-LINE
+012400     IF SR-COMMAND-LINE (1:7) = 'RESTART'
+012500         OPEN INPUT CHECKPOINT-FILE
+012600         IF SR-CKPT-FILE-OK
+012700             READ CHECKPOINT-FILE
+012800                 AT END
+012900                     CONTINUE
+013000                 NOT AT END
+013100                     IF CK-IN-PROGRESS
+013200                         PERFORM 1060-RESTORE-CHECKPOINT
+013300                             THRU 1060-EXIT
+013400                     END-IF
+013500             END-READ
+013600             CLOSE CHECKPOINT-FILE
+013700         END-IF
+013800     END-IF.
+013900 1050-EXIT.
+014000     EXIT.
+
+014100 1060-RESTORE-CHECKPOINT.
+014200     MOVE CK-RECORDS-PROCESSED TO SR-SKIP-COUNT
+014300     MOVE CK-TOTAL-PLAYS TO SR-TOTAL-PLAYS
+014400     MOVE CK-WIN-COUNT TO SR-WIN-COUNT
+014500     MOVE CK-LOSS-COUNT TO SR-LOSS-COUNT
+014600     MOVE CK-TIE-COUNT TO SR-TIE-COUNT
+014700     PERFORM VARYING SR-CHOICE-IDX FROM 1 BY 1
+014800             UNTIL SR-CHOICE-IDX > 5
+014900         MOVE CK-CHOICE-COUNT(SR-CHOICE-IDX)
+015000             TO SR-CHOICE-COUNT(SR-CHOICE-IDX)
+015100     END-PERFORM
+015200     PERFORM 1070-SKIP-PROCESSED-RECORDS THRU 1070-EXIT.
+015300 1060-EXIT.
+015400     EXIT.
+
+015500 1070-SKIP-PROCESSED-RECORDS.
+015600     PERFORM UNTIL SR-RECORDS-PROCESSED >= SR-SKIP-COUNT
+015700             OR SR-AT-EOF
+015800         READ GAME-RESULT-FILE
+015900             AT END
+016000                 MOVE 'Y' TO SR-EOF-SWITCH
+016100             NOT AT END
+016200                 ADD 1 TO SR-RECORDS-PROCESSED
+016300         END-READ
+016400     END-PERFORM.
+016500 1070-EXIT.
+016600     EXIT.
+
+016700 2000-PROCESS-RESULTS.
+016800     READ GAME-RESULT-FILE
+016900         AT END
+017000             MOVE 'Y' TO SR-EOF-SWITCH
+017100         NOT AT END
+017200             PERFORM 2100-TALLY-RESULT THRU 2100-EXIT
+017300             ADD 1 TO SR-RECORDS-PROCESSED
+017400             DIVIDE SR-RECORDS-PROCESSED BY SR-CHECKPOINT-INTERVAL
+017500                 GIVING SR-CKPT-QUOTIENT
+017600                 REMAINDER SR-CKPT-REMAINDER
+017700             IF SR-CKPT-REMAINDER = ZERO
+017800                 PERFORM 2900-WRITE-CHECKPOINT THRU 2900-EXIT
+017900             END-IF
+018000     END-READ.
+018100 2000-EXIT.
+018200     EXIT.
+
+018300*    Overwrites STATSCKP with the running tallies so far, tagged
+018400*    as a run still in progress; a crash after this point loses
+018500*    at most SR-CHECKPOINT-INTERVAL records of progress instead
+018600*    of the whole run.
+018700 2900-WRITE-CHECKPOINT.
+018800     SET CK-IN-PROGRESS TO TRUE
+018900     MOVE SR-RECORDS-PROCESSED TO CK-RECORDS-PROCESSED
+019000     MOVE SR-TOTAL-PLAYS TO CK-TOTAL-PLAYS
+019100     MOVE SR-WIN-COUNT TO CK-WIN-COUNT
+019200     MOVE SR-LOSS-COUNT TO CK-LOSS-COUNT
+019300     MOVE SR-TIE-COUNT TO CK-TIE-COUNT
+019400     PERFORM VARYING SR-CHOICE-IDX FROM 1 BY 1
+019500             UNTIL SR-CHOICE-IDX > 5
+019600         MOVE SR-CHOICE-COUNT(SR-CHOICE-IDX)
+019700             TO CK-CHOICE-COUNT(SR-CHOICE-IDX)
+019800     END-PERFORM
+019900     OPEN OUTPUT CHECKPOINT-FILE
+020000     WRITE CHECKPOINT-RECORD
+020100     CLOSE CHECKPOINT-FILE.
+020200 2900-EXIT.
+020300     EXIT.
+
+020400*    A clean finish means there is nothing left to restart from,
+020500*    so the checkpoint is overwritten with a completed marker
+020600*    rather than left behind looking like an abended run.
+020700 3900-CLEAR-CHECKPOINT.
+020800     SET CK-COMPLETE TO TRUE
+020900     MOVE ZERO TO CK-RECORDS-PROCESSED
+021000     OPEN OUTPUT CHECKPOINT-FILE
+021100     WRITE CHECKPOINT-RECORD
+021200     CLOSE CHECKPOINT-FILE.
+021300 3900-EXIT.
+021400     EXIT.
+
+021500 2100-TALLY-RESULT.
+021600     ADD 1 TO SR-TOTAL-PLAYS
+021700     EVALUATE TRUE
+021800         WHEN GR-RESULT (1:8) = 'You win!'
+021900             ADD 1 TO SR-WIN-COUNT
+022000         WHEN GR-RESULT (1:9) = 'You lose!'
+022100             ADD 1 TO SR-LOSS-COUNT
+022200         WHEN GR-RESULT (1:4) = 'Tie!'
+022300             ADD 1 TO SR-TIE-COUNT
+022400     END-EVALUATE
+022500     SET SR-CHOICE-IDX TO 1
+022600     SEARCH SR-CHOICE-ENTRY
+022700         AT END
+022800             CONTINUE
+022900         WHEN SR-CHOICE-NAME(SR-CHOICE-IDX) = GR-PLAYER-CHOICE
+023000             ADD 1 TO SR-CHOICE-COUNT(SR-CHOICE-IDX)
+023100     END-SEARCH.
+023200 2100-EXIT.
+023300     EXIT.
+
+023400 3000-WRITE-REPORT.
+023500     MOVE SPACES TO SR-HEADING-2
+023600     STRING 'Run date: ' SR-RUN-DATE DELIMITED BY SIZE
+023700         INTO SR-HEADING-2
+023800     WRITE STATS-REPORT-LINE FROM SR-HEADING-1
+023900     WRITE STATS-REPORT-LINE FROM SR-HEADING-2
+024000     WRITE STATS-REPORT-LINE FROM SR-BLANK-LINE
+
+024100     MOVE 'Total plays' TO SR-DTL-LABEL
+024200     MOVE SR-TOTAL-PLAYS TO SR-DTL-COUNT
+024300     WRITE STATS-REPORT-LINE FROM SR-DETAIL-LINE
+
+024400     MOVE 'Wins' TO SR-DTL-LABEL
+024500     MOVE SR-WIN-COUNT TO SR-DTL-COUNT
+024600     WRITE STATS-REPORT-LINE FROM SR-DETAIL-LINE
+
+024700     MOVE 'Losses' TO SR-DTL-LABEL
+024800     MOVE SR-LOSS-COUNT TO SR-DTL-COUNT
+024900     WRITE STATS-REPORT-LINE FROM SR-DETAIL-LINE
+
+025000     MOVE 'Ties' TO SR-DTL-LABEL
+025100     MOVE SR-TIE-COUNT TO SR-DTL-COUNT
+025200     WRITE STATS-REPORT-LINE FROM SR-DETAIL-LINE
+
+025300     IF SR-TOTAL-PLAYS > ZERO
+025400         COMPUTE SR-WIN-RATE-PCT ROUNDED =
+025500             (SR-WIN-COUNT / SR-TOTAL-PLAYS) * 100
+025600     ELSE
+025700         MOVE ZERO TO SR-WIN-RATE-PCT
+025800     END-IF
+025900     MOVE 'Win rate' TO SR-PCT-LABEL
+026000     MOVE SR-WIN-RATE-PCT TO SR-PCT-VALUE
+026100     WRITE STATS-REPORT-LINE FROM SR-PCT-LINE
+
+026200     WRITE STATS-REPORT-LINE FROM SR-BLANK-LINE
+026300     MOVE 'Breakdown by pick' TO SR-DTL-LABEL
+026400     MOVE ZERO TO SR-DTL-COUNT
+026500     WRITE STATS-REPORT-LINE FROM SR-DETAIL-LINE
+
+026600     PERFORM VARYING SR-CHOICE-IDX FROM 1 BY 1
+026700             UNTIL SR-CHOICE-IDX > 5
+026800         MOVE SR-CHOICE-NAME(SR-CHOICE-IDX) TO SR-DTL-LABEL
+026900         MOVE SR-CHOICE-COUNT(SR-CHOICE-IDX) TO SR-DTL-COUNT
+027000         WRITE STATS-REPORT-LINE FROM SR-DETAIL-LINE
+027100     END-PERFORM.
+027200 3000-EXIT.
+027300     EXIT.
+
+027400 4000-TERMINATE.
+027500     IF SR-RESULT-FILE-OK OR SR-RESULT-FILE-EOF
+027600         CLOSE GAME-RESULT-FILE
+027700     END-IF
+027800     CLOSE STATS-REPORT-FILE.
+027900 4000-EXIT.
+028000     EXIT.
+
+028100 9999-EXIT.
+028200     STOP RUN.
