@@ -0,0 +1,113 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CSVEXP.
+000300 AUTHOR. J MERRILL.
+000400 INSTALLATION. COBWEB GAME SERVICES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  CSVEXP
+000900*
+001000*  Nightly batch job.  Converts the GAME-RESULT file to a CSV
+001100*  extract the analytics team can pick up into their spreadsheets
+001200*  and BI tool, instead of a one-off export getting hand-run
+001300*  every time they need numbers.  Run after STATSRPT in the
+001400*  overnight batch window.
+001500*
+001600*  Modification history
+001700*  ---------------------------------------------------------------
+001800*  2026-08-09  jm  Original program.
+001900******************************************************************
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT GAME-RESULT-FILE ASSIGN TO "GAMERES"
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS IS CX-RESULT-FILE-STATUS.
+002600     SELECT CSV-EXPORT-FILE ASSIGN TO "GAMERES.CSV"
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS CX-CSV-FILE-STATUS.
+
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  GAME-RESULT-FILE.
+003200 COPY "gamerec.cpy".
+
+003300 FD  CSV-EXPORT-FILE.
+003400 01  CSV-EXPORT-LINE             PIC X(80).
+
+003500 WORKING-STORAGE SECTION.
+003600     77 CX-RESULT-FILE-STATUS    PIC X(02) VALUE '00'.
+003700        88 CX-RESULT-FILE-OK               VALUE '00'.
+003800        88 CX-RESULT-FILE-EOF              VALUE '10'.
+003900     77 CX-CSV-FILE-STATUS       PIC X(02) VALUE '00'.
+004000     77 CX-EOF-SWITCH            PIC X(01) VALUE 'N'.
+004100        88 CX-AT-EOF                       VALUE 'Y'.
+
+004200     01 CX-HEADER-LINE           PIC X(80) VALUE
+004300        'date,time,player_choice,computer_choice,result'.
+004400     01 CX-DATE-DISP             PIC 9(08).
+004500     01 CX-TIME-DISP             PIC 9(08).
+
+004600 PROCEDURE DIVISION.
+
+004700 0000-MAINLINE.
+004800     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+004900     PERFORM 2000-EXPORT-RESULT THRU 2000-EXIT
+005000             UNTIL CX-AT-EOF
+005100     PERFORM 3000-TERMINATE THRU 3000-EXIT
+005200     GO TO 9999-EXIT.
+
+005300 1000-INITIALIZE.
+005400     OPEN INPUT GAME-RESULT-FILE
+005500     IF NOT CX-RESULT-FILE-OK
+005600         DISPLAY "CSVEXP: cannot open GAME-RESULT-FILE, status "
+005700                 CX-RESULT-FILE-STATUS
+005800         MOVE 'Y' TO CX-EOF-SWITCH
+005900     END-IF
+006000     OPEN OUTPUT CSV-EXPORT-FILE
+006100     WRITE CSV-EXPORT-LINE FROM CX-HEADER-LINE.
+006200 1000-EXIT.
+006300     EXIT.
+
+006400 2000-EXPORT-RESULT.
+006500     READ GAME-RESULT-FILE
+006600         AT END
+006700             MOVE 'Y' TO CX-EOF-SWITCH
+006800         NOT AT END
+006900             PERFORM 2100-WRITE-CSV-LINE THRU 2100-EXIT
+007000     END-READ.
+007100 2000-EXIT.
+007200     EXIT.
+
+007300*    GR-PLAYER-CHOICE, GR-COMPUTER-CHOICE and GR-RESULT are fixed
+007400*    width and space padded, so FUNCTION TRIM keeps the CSV from
+007500*    carrying a field full of trailing blanks into the analytics
+007600*    team's spreadsheet.
+007700 2100-WRITE-CSV-LINE.
+007800     MOVE GR-DATE TO CX-DATE-DISP
+007900     MOVE GR-TIME TO CX-TIME-DISP
+008000     MOVE SPACES TO CSV-EXPORT-LINE
+008100     STRING CX-DATE-DISP                    DELIMITED BY SIZE
+008200            ','                              DELIMITED BY SIZE
+008300            CX-TIME-DISP                    DELIMITED BY SIZE
+008400            ','                              DELIMITED BY SIZE
+008500            FUNCTION TRIM(GR-PLAYER-CHOICE)   DELIMITED BY SIZE
+008600            ','                              DELIMITED BY SIZE
+008700            FUNCTION TRIM(GR-COMPUTER-CHOICE) DELIMITED BY SIZE
+008800            ','                              DELIMITED BY SIZE
+008900            FUNCTION TRIM(GR-RESULT)          DELIMITED BY SIZE
+009000         INTO CSV-EXPORT-LINE
+009100     WRITE CSV-EXPORT-LINE.
+009200 2100-EXIT.
+009300     EXIT.
+
+009400 3000-TERMINATE.
+009500     IF CX-RESULT-FILE-OK OR CX-RESULT-FILE-EOF
+009600         CLOSE GAME-RESULT-FILE
+009700     END-IF
+009800     CLOSE CSV-EXPORT-FILE.
+009900 3000-EXIT.
+010000     EXIT.
+
+010100 9999-EXIT.
+010200     STOP RUN.
