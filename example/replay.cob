@@ -0,0 +1,210 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. REPLAY.
+000300 AUTHOR. J MERRILL.
+000400 INSTALLATION. COBWEB GAME SERVICES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  REPLAY
+000900*
+001000*  Support tool, run on demand rather than on a schedule.  Takes
+001100*  the date and time of a disputed play (as logged to AUDIT-LOG
+001200*  by WORKER's 2020-WRITE-AUDIT) on the command line, re-derives
+001300*  PLAYER-CHOICE from the logged pick value the same way WORKER's
+001400*  2000-READ-PICK does, and looks up the GAME-RESULT record WORKER
+001500*  wrote for that same timestamp to pull back the COMPUTER-CHOICE
+001600*  and RESULT it actually persisted.  Support can then walk a
+001700*  player through exactly what was submitted, what the computer
+001800*  drew, and how the outcome was decided.
+001900*
+002000*  Invoke as:  replay YYYYMMDDHHMMSSHH
+002100*  (the 8-digit AL-DATE followed by the 8-digit AL-TIME from the
+002200*  audit line support is looking at).
+002300*
+002400*  Modification history
+002500*  ---------------------------------------------------------------
+002600*  2026-08-09  jm  Original program.
+002700*  2026-08-09  jm  Track whether GAME-RESULT-FILE was actually
+002800*  opened with its own switch, rather than the file-status
+002900*  88-level, whose resting value at program start also happens
+003000*  to look like "ok to close".
+003100******************************************************************
+003200 ENVIRONMENT DIVISION.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS RP-AUDIT-FILE-STATUS.
+003800     SELECT GAME-RESULT-FILE ASSIGN TO "GAMERES"
+003900         ORGANIZATION IS LINE SEQUENTIAL
+004000         FILE STATUS IS RP-RESULT-FILE-STATUS.
+
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  AUDIT-LOG-FILE.
+004400 COPY "auditlog.cpy".
+
+004500 FD  GAME-RESULT-FILE.
+004600 COPY "gamerec.cpy".
+
+004700 WORKING-STORAGE SECTION.
+004800     77 RP-AUDIT-FILE-STATUS     PIC X(02) VALUE '00'.
+004900        88 RP-AUDIT-FILE-OK                VALUE '00'.
+005000        88 RP-AUDIT-FILE-EOF               VALUE '10'.
+005100     77 RP-RESULT-FILE-STATUS    PIC X(02) VALUE '00'.
+005200        88 RP-RESULT-FILE-OK               VALUE '00'.
+005300        88 RP-RESULT-FILE-EOF              VALUE '10'.
+
+005400     77 RP-AUDIT-EOF-SWITCH      PIC X(01) VALUE 'N'.
+005500        88 RP-AUDIT-AT-EOF                 VALUE 'Y'.
+005600     77 RP-AUDIT-FOUND-SWITCH    PIC X(01) VALUE 'N'.
+005700        88 RP-AUDIT-FOUND                  VALUE 'Y'.
+005800     77 RP-RESULT-EOF-SWITCH     PIC X(01) VALUE 'N'.
+005900        88 RP-RESULT-AT-EOF                VALUE 'Y'.
+006000     77 RP-RESULT-FOUND-SWITCH   PIC X(01) VALUE 'N'.
+006100        88 RP-RESULT-FOUND                 VALUE 'Y'.
+006200     77 RP-RESULT-OPENED-SWITCH  PIC X(01) VALUE 'N'.
+006300        88 RP-RESULT-FILE-OPENED           VALUE 'Y'.
+
+006400     01 RP-COMMAND-LINE          PIC X(20) VALUE SPACES.
+006500     01 RP-SEEK-DATE             PIC 9(08) VALUE ZERO.
+006600     01 RP-SEEK-TIME             PIC 9(08) VALUE ZERO.
+
+006700*    Same CHOICE table WORKER's 1000-INITIALIZE builds, so a
+006800*    logged AL-ARG-VALUE maps back to the same PLAYER-CHOICE text.
+006900     01 ROCK PIC A(8) VALUE 'rock'.
+007000     01 SCISSORS PIC A(8) VALUE 'scissors'.
+007100     01 PAPER PIC A(8) VALUE 'paper'.
+007200     01 LIZARD PIC A(8) VALUE 'lizard'.
+007300     01 SPOCK PIC A(8) VALUE 'spock'.
+007400     01 CHOICES.
+007500        05 CHOICE PIC A(8) OCCURS 5 TIMES.
+007600     01 RP-PLAYER-CHOICE         PIC X(08) VALUE SPACES.
+
+007700 PROCEDURE DIVISION.
+
+007800 0000-MAINLINE.
+007900     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+008000     PERFORM 2000-FIND-AUDIT-RECORD THRU 2000-EXIT
+008100             UNTIL RP-AUDIT-FOUND OR RP-AUDIT-AT-EOF
+008200     IF RP-AUDIT-FOUND
+008300         PERFORM 2500-DERIVE-PLAYER-CHOICE THRU 2500-EXIT
+008400         PERFORM 3000-OPEN-RESULT-FILE THRU 3000-EXIT
+008500         PERFORM 3100-FIND-RESULT-RECORD THRU 3100-EXIT
+008600                 UNTIL RP-RESULT-FOUND OR RP-RESULT-AT-EOF
+008700         PERFORM 4000-SHOW-REPLAY THRU 4000-EXIT
+008800     ELSE
+008900         PERFORM 4900-SHOW-NOT-FOUND THRU 4900-EXIT
+009000     END-IF
+009100     PERFORM 5000-TERMINATE THRU 5000-EXIT
+009200     GO TO 9999-EXIT.
+
+009300 1000-INITIALIZE.
+009400     MOVE ROCK TO CHOICE(1).
+009500     MOVE SCISSORS TO CHOICE(2).
+009600     MOVE PAPER TO CHOICE(3).
+009700     MOVE LIZARD TO CHOICE(4).
+009800     MOVE SPOCK TO CHOICE(5).
+009900     ACCEPT RP-COMMAND-LINE FROM COMMAND-LINE.
+010000     MOVE RP-COMMAND-LINE(1:8) TO RP-SEEK-DATE.
+010100     MOVE RP-COMMAND-LINE(9:8) TO RP-SEEK-TIME.
+010200     OPEN INPUT AUDIT-LOG-FILE.
+010300     IF NOT RP-AUDIT-FILE-OK
+010400         DISPLAY "REPLAY: cannot open AUDIT-LOG-FILE, status "
+010500                 RP-AUDIT-FILE-STATUS
+010600         MOVE 'Y' TO RP-AUDIT-EOF-SWITCH
+010700     END-IF.
+010800 1000-EXIT.
+010900     EXIT.
+
+011000*    AUDIT-LOG has no direct-access key, so this is a straight
+011100*    sequential search for the one record support asked about --
+011200*    the same tool RECONCIL and the other batch jobs already use
+011300*    against GAME-RESULT.
+011400 2000-FIND-AUDIT-RECORD.
+011500     READ AUDIT-LOG-FILE
+011600         AT END
+011700             MOVE 'Y' TO RP-AUDIT-EOF-SWITCH
+011800         NOT AT END
+011900             IF AL-DATE = RP-SEEK-DATE AND AL-TIME = RP-SEEK-TIME
+012000                 MOVE 'Y' TO RP-AUDIT-FOUND-SWITCH
+012100             END-IF
+012200     END-READ.
+012300 2000-EXIT.
+012400     EXIT.
+
+012500*    Only an ACCEPTED pick ever went on to draw a computer choice
+012600*    and get scored, but a rejected pick still maps to whatever
+012700*    PLAYER-CHOICE (if any) the logged value would have produced,
+012800*    which is useful context for support either way.
+012900 2500-DERIVE-PLAYER-CHOICE.
+013000     IF AL-ARG-VALUE >= 1 AND AL-ARG-VALUE <= 5
+013100         MOVE CHOICE(AL-ARG-VALUE) TO RP-PLAYER-CHOICE
+013200     ELSE
+013300         MOVE SPACES TO RP-PLAYER-CHOICE
+013400     END-IF.
+013500 2500-EXIT.
+013600     EXIT.
+
+013700 3000-OPEN-RESULT-FILE.
+013800     MOVE 'Y' TO RP-RESULT-OPENED-SWITCH
+013900     OPEN INPUT GAME-RESULT-FILE.
+014000     IF NOT RP-RESULT-FILE-OK
+014100         DISPLAY "REPLAY: cannot open GAME-RESULT-FILE, status "
+014200                 RP-RESULT-FILE-STATUS
+014300         MOVE 'Y' TO RP-RESULT-EOF-SWITCH
+014400     END-IF.
+014500 3000-EXIT.
+014600     EXIT.
+
+014700*    GAME-RESULT has no direct-access key either, so the matching
+014800*    record (if the pick was accepted and went on to be scored)
+014900*    is found the same way -- a sequential scan by date and time.
+015000 3100-FIND-RESULT-RECORD.
+015100     READ GAME-RESULT-FILE
+015200         AT END
+015300             MOVE 'Y' TO RP-RESULT-EOF-SWITCH
+015400         NOT AT END
+015500             IF GR-DATE = RP-SEEK-DATE AND GR-TIME = RP-SEEK-TIME
+015600                 MOVE 'Y' TO RP-RESULT-FOUND-SWITCH
+015700             END-IF
+015800     END-READ.
+015900 3100-EXIT.
+016000     EXIT.
+
+016100 4000-SHOW-REPLAY.
+016200     DISPLAY "REPLAY -- audit record " RP-SEEK-DATE " "
+016300         RP-SEEK-TIME.
+016400     DISPLAY "  submitted pick value : " AL-ARG-VALUE.
+016500     DISPLAY "  outcome logged       : " AL-OUTCOME.
+016600     DISPLAY "  player choice        : " RP-PLAYER-CHOICE.
+016700     IF RP-RESULT-FOUND
+016800         DISPLAY "  computer choice      : " GR-COMPUTER-CHOICE
+016900         DISPLAY "  result               : " GR-RESULT
+017000     ELSE
+017100         DISPLAY "  no matching GAME-RESULT record -- the pick"
+017200         DISPLAY "  was never scored (missing/invalid, or the"
+017300         DISPLAY "  write never made it to GAMERES)."
+017400     END-IF.
+017500 4000-EXIT.
+017600     EXIT.
+
+017700 4900-SHOW-NOT-FOUND.
+017800     DISPLAY "REPLAY -- no AUDIT-LOG record found for "
+017900             RP-SEEK-DATE " " RP-SEEK-TIME.
+018000 4900-EXIT.
+018100     EXIT.
+
+018200 5000-TERMINATE.
+018300     IF RP-AUDIT-FILE-OK OR RP-AUDIT-FILE-EOF
+018400         CLOSE AUDIT-LOG-FILE
+018500     END-IF
+018600     IF RP-RESULT-FILE-OPENED AND
+018700        (RP-RESULT-FILE-OK OR RP-RESULT-FILE-EOF)
+018800         CLOSE GAME-RESULT-FILE
+018900     END-IF.
+019000 5000-EXIT.
+019100     EXIT.
+
+019200 9999-EXIT.
+019300     STOP RUN.
