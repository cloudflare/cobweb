@@ -0,0 +1,25 @@
+      ******************************************************************
+      *  CHECKPT.CPY
+      *
+      *  Record layout for the STATSRPT checkpoint file.  Written every
+      *  CK-RECORDS-PROCESSED-th record so a restart run can pick back
+      *  up where an abended run left off instead of rerunning the
+      *  whole GAME-RESULT file from the start.  CK-STATUS distinguishes
+      *  a checkpoint left behind by a run still in progress (which a
+      *  restart should resume from) from one written by a run that
+      *  finished cleanly (which a restart should ignore).
+      *
+      *  Modification history
+      *  ---------------------------------------------------------------
+      *  2026-08-09  jm  Original copybook.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CK-STATUS                PIC X(01).
+               88  CK-IN-PROGRESS                 VALUE 'R'.
+               88  CK-COMPLETE                    VALUE 'C'.
+           05  CK-RECORDS-PROCESSED     PIC 9(07).
+           05  CK-TOTAL-PLAYS           PIC 9(07).
+           05  CK-WIN-COUNT             PIC 9(07).
+           05  CK-LOSS-COUNT            PIC 9(07).
+           05  CK-TIE-COUNT             PIC 9(07).
+           05  CK-CHOICE-COUNT          PIC 9(07) OCCURS 5 TIMES.
