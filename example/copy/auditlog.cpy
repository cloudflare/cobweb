@@ -0,0 +1,18 @@
+      ******************************************************************
+      *  AUDITLOG.CPY
+      *
+      *  Record layout for the permanent AUDIT-LOG file.  One record
+      *  per "pick" form submission -- accepted, missing, or invalid --
+      *  since compliance wants a record of rejected and malformed
+      *  requests as well as the ones that went on to play a game.
+      *
+      *  Modification history
+      *  ---------------------------------------------------------------
+      *  2026-08-09  jm  Original copybook.
+      ******************************************************************
+       01  AUDIT-LOG-RECORD.
+           05  AL-DATE                 PIC 9(08).
+           05  AL-TIME                 PIC 9(08).
+           05  AL-ARG-NAME             PIC X(20).
+           05  AL-ARG-VALUE            PIC 9(09).
+           05  AL-OUTCOME              PIC X(10).
