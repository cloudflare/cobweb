@@ -0,0 +1,22 @@
+      ******************************************************************
+      *  MSGCFG.CPY
+      *
+      *  Record layout for the MESSAGE-CONFIG file.  One record per
+      *  language code, holding the player-facing error and result
+      *  text WORKER answers with.  Lets support reword a message
+      *  without a recompile -- a row here overrides the matching
+      *  built-in default WORKER falls back to when this file is
+      *  missing or doesn't cover a given language.
+      *
+      *  Modification history
+      *  ---------------------------------------------------------------
+      *  2026-08-09  jm  Original copybook.
+      ******************************************************************
+       01  MESSAGE-CONFIG-RECORD.
+           05  MC-LANG-CODE             PIC X(02).
+           05  MC-NO-INPUT              PIC X(30).
+           05  MC-BAD-PICK              PIC X(30).
+           05  MC-RATE-LIMITED          PIC X(30).
+           05  MC-WIN                   PIC X(20).
+           05  MC-LOSE                  PIC X(20).
+           05  MC-TIE                   PIC X(20).
