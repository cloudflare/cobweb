@@ -0,0 +1,20 @@
+      ******************************************************************
+      *  ODDSCFG.CPY
+      *
+      *  Record layout for the computer's choice-weighting config.  Each
+      *  field is the percentage weight (0-100) GAMECFG assigns to that
+      *  pick; WORKER reads this file at startup so an operator can
+      *  rebalance the odds without a recompile and redeploy.  The five
+      *  weights are expected to add up to 100 -- WORKER falls back to a
+      *  flat weighting if the file is missing or they don't.
+      *
+      *  Modification history
+      *  ---------------------------------------------------------------
+      *  2026-08-09  jm  Original copybook.
+      ******************************************************************
+       01  GAME-ODDS-RECORD.
+           05  GO-WEIGHT-ROCK          PIC 9(03).
+           05  GO-WEIGHT-SCISSORS      PIC 9(03).
+           05  GO-WEIGHT-PAPER         PIC 9(03).
+           05  GO-WEIGHT-LIZARD        PIC 9(03).
+           05  GO-WEIGHT-SPOCK         PIC 9(03).
