@@ -0,0 +1,19 @@
+      ******************************************************************
+      *  GAMEREC.CPY
+      *
+      *  Record layout for the GAME-RESULT file.  One record is written
+      *  per play of the rock/paper/scissors(/lizard/spock) game so that
+      *  Ops has a durable trail of every result the worker program
+      *  hands back over HTTP.
+      *
+      *  Modification history
+      *  ---------------------------------------------------------------
+      *  2026-08-09  jm  Original copybook.
+      ******************************************************************
+       01  GAME-RESULT-RECORD.
+           05  GR-DATE                 PIC 9(08).
+           05  GR-TIME                 PIC 9(08).
+           05  GR-PLAYER-CHOICE        PIC X(08).
+           05  GR-COMPUTER-CHOICE      PIC X(08).
+           05  GR-RESULT               PIC X(10).
+           05  FILLER                  PIC X(08).
