@@ -0,0 +1,18 @@
+      ******************************************************************
+      *  MAINTCFG.CPY
+      *
+      *  Record layout for the MAINTENANCE-FLAG file.  A single record
+      *  ops drops in ahead of a deploy to have WORKER answer every
+      *  pick request with a clear "down for maintenance" response
+      *  instead of whatever the platform gives back when the old
+      *  binary is mid-replacement.  No record, or a file that isn't
+      *  there at all, means normal service.
+      *
+      *  Modification history
+      *  ---------------------------------------------------------------
+      *  2026-08-09  jm  Original copybook.
+      ******************************************************************
+       01  MAINTENANCE-FLAG-RECORD.
+           05  MF-ACTIVE                PIC X(01).
+               88  MF-MAINTENANCE-ON        VALUE 'Y'.
+           05  MF-MESSAGE                PIC X(30).
