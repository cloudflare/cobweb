@@ -0,0 +1,21 @@
+      ******************************************************************
+      *  PLAYERPF.CPY
+      *
+      *  Record layout for the indexed PLAYER-PROFILE file.  One record
+      *  per player id, accumulating that player's lifetime win/loss/tie
+      *  record across every visit so WORKER can report it back on each
+      *  play instead of every visit being anonymous and stateless.
+      *
+      *  Modification history
+      *  ---------------------------------------------------------------
+      *  2026-08-09  jm  Original copybook.
+      *  2026-08-09  jm  Added PP-DISPLAY-NAME so a leaderboard has a
+      *                  friendly name to show instead of the raw
+      *                  playerid.
+      ******************************************************************
+       01  PLAYER-PROFILE-RECORD.
+           05  PP-PLAYER-ID            PIC X(20).
+           05  PP-WINS                 PIC 9(05).
+           05  PP-LOSSES               PIC 9(05).
+           05  PP-TIES                 PIC 9(05).
+           05  PP-DISPLAY-NAME         PIC X(20).
