@@ -0,0 +1,16 @@
+      ******************************************************************
+      *  EDGECNT.CPY
+      *
+      *  Record layout for the EDGE-COUNT file.  A single record
+      *  dropped nightly by the job that pulls the Cloudflare edge's
+      *  request count for the worker route, read by RECONCIL to check
+      *  that count against how many rows actually landed in the
+      *  GAME-RESULT file that day.
+      *
+      *  Modification history
+      *  ---------------------------------------------------------------
+      *  2026-08-09  jm  Original copybook.
+      ******************************************************************
+       01  EDGE-COUNT-RECORD.
+           05  EC-RUN-DATE              PIC 9(08).
+           05  EC-REQUEST-COUNT         PIC 9(07).
