@@ -0,0 +1,21 @@
+      ******************************************************************
+      *  MATCHST.CPY
+      *
+      *  Record layout for the MATCH-STATE file that backs best-of-N
+      *  tournament mode.  One record per in-progress match, keyed by
+      *  the caller-supplied session id; WORKER reads and updates it on
+      *  every throw of the match and deletes it once a match winner
+      *  has been decided, so the same session id can start a fresh
+      *  match the next time it is used.
+      *
+      *  Modification history
+      *  ---------------------------------------------------------------
+      *  2026-08-09  jm  Original copybook.
+      ******************************************************************
+       01  MATCH-STATE-RECORD.
+           05  MT-SESSION-ID           PIC X(20).
+           05  MT-BEST-OF              PIC 9(02).
+           05  MT-PLAYER-WINS          PIC 9(02).
+           05  MT-COMPUTER-WINS        PIC 9(02).
+           05  MT-TIES                 PIC 9(02).
+           05  MT-MATCH-WINNER         PIC X(08).
