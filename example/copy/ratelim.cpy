@@ -0,0 +1,17 @@
+      ******************************************************************
+      *  RATELIM.CPY
+      *
+      *  Record layout for the indexed RATE-LIMIT file.  One record per
+      *  caller IP, tracking how many requests that IP has made in the
+      *  current one-minute window so WORKER can turn away a caller who
+      *  is hammering the pick endpoint instead of running up edge
+      *  compute costs on bot traffic.
+      *
+      *  Modification history
+      *  ---------------------------------------------------------------
+      *  2026-08-09  jm  Original copybook.
+      ******************************************************************
+       01  RATE-LIMIT-RECORD.
+           05  RL-CLIENT-IP            PIC X(40).
+           05  RL-WINDOW               PIC 9(04).
+           05  RL-REQUEST-COUNT        PIC 9(05).
