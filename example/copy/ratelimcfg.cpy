@@ -0,0 +1,15 @@
+      ******************************************************************
+      *  RATELIMCFG.CPY
+      *
+      *  Record layout for the per-IP rate limit's requests-per-minute
+      *  threshold.  A single record ops can drop or edit to retune the
+      *  limit WORKER enforces in 1600-CHECK-RATE-LIMIT without a
+      *  recompile and redeploy; a missing file, or a record whose
+      *  count is zero, leaves WORKER's built-in default in place.
+      *
+      *  Modification history
+      *  ---------------------------------------------------------------
+      *  2026-08-09  jm  Original copybook.
+      ******************************************************************
+       01  RATE-LIMIT-CONFIG-RECORD.
+           05  RC-MAX-PER-MINUTE       PIC 9(05).
