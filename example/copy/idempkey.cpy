@@ -0,0 +1,31 @@
+      ******************************************************************
+      *  IDEMPKEY.CPY
+      *
+      *  Record layout for the WORKER idempotency dedup file.  Keyed by
+      *  a caller-supplied "requestid" field so a retried submission
+      *  (Cloudflare Workers can retry on transient failure) is
+      *  recognized as the same play instead of being scored a second
+      *  time.  Stores just enough of the original outcome to answer a
+      *  retry with the same PLAYER-CHOICE/COMPUTER-CHOICE/RESULT
+      *  without recomputing a fresh (and possibly different) draw.
+      *
+      *  Modification history
+      *  ---------------------------------------------------------------
+      *  2026-08-09  jm  Original copybook.
+      *  2026-08-09  jm  Added IK-RESULT-DISPLAY so a replayed retry
+      *                  answers back in the same language as the
+      *                  original submission.
+      *  2026-08-09  jm  Added IK-MATCH-TEXT/IK-PROFILE-TEXT so a
+      *                  replayed retry that supplied "session"/
+      *                  "playerid" still gets its match/profile
+      *                  lines back, instead of the request looking
+      *                  like neither field was ever sent.
+      ******************************************************************
+       01  IDEMPOTENCY-RECORD.
+           05  IK-REQUEST-ID            PIC X(40).
+           05  IK-PLAYER-CHOICE         PIC X(08).
+           05  IK-COMPUTER-CHOICE       PIC X(10).
+           05  IK-RESULT                PIC X(10).
+           05  IK-RESULT-DISPLAY        PIC X(20).
+           05  IK-MATCH-TEXT            PIC X(60).
+           05  IK-PROFILE-TEXT          PIC X(40).
