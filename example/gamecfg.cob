@@ -0,0 +1,142 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. GAMECFG.
+000300 AUTHOR. J MERRILL.
+000400 INSTALLATION. COBWEB GAME SERVICES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  GAMECFG
+000900*
+001000*  Interactive admin console for the rock-paper-scissors-lizard-
+001100*  spock game.  Lets an operator look at and change the odds
+001200*  weighting WORKER uses when the computer makes its pick, without
+001300*  having to edit and redeploy WORKER itself.  The weights are
+001400*  kept in the GAME-ODDS file and must add up to 100.
+001500*
+001600*  Modification history
+001700*  ---------------------------------------------------------------
+001800*  2026-08-09  jm  Original program.
+001900******************************************************************
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SPECIAL-NAMES.
+002300     CRT STATUS IS GC-CRT-STATUS.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT GAME-ODDS-FILE ASSIGN TO "ODDSCFG"
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS GC-ODDS-FILE-STATUS.
+
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  GAME-ODDS-FILE.
+003200 COPY "oddscfg.cpy".
+
+003300 WORKING-STORAGE SECTION.
+003400     COPY "screenio.cpy".
+
+003500     77 GC-ODDS-FILE-STATUS       PIC X(02) VALUE '00'.
+003600     88 GC-ODDS-FILE-OK                     VALUE '00'.
+003700     01 GC-CRT-STATUS             PIC 9(04) VALUE ZERO.
+003800     01 GC-TOTAL-WEIGHT           PIC 9(05) VALUE ZERO.
+003900     01 GC-TOTAL-DISPLAY          PIC ZZZ9  VALUE ZERO.
+004000     01 GC-SAVE-OK-MSG            PIC X(40) VALUE
+004100        'Odds saved.  Press any key to exit.'.
+004200     01 GC-SAVE-BAD-MSG           PIC X(40) VALUE
+004300        'Weights must add up to 100 -- not saved.'.
+004400     01 GC-EXIT-MESSAGE           PIC X(40) VALUE SPACES.
+
+004500*    ----------------------------------------------------------
+004600*    Admin console screen.  The five weight fields are editable
+004700*    in place; F3 bails out of the ACCEPT without saving.
+004800*    ----------------------------------------------------------
+004900 SCREEN SECTION.
+005000 01  GC-ADMIN-SCREEN.
+005100     05  BLANK SCREEN.
+005200     05  LINE 01 COLUMN 20 VALUE 'GAMECFG - COMPUTER PICK ODDS'
+005300             FOREGROUND-COLOR COB-COLOR-WHITE.
+005400     05  LINE 03 COLUMN 05 VALUE
+005500             'Enter a weight (0-100) for each pick.'.
+005600     05  LINE 04 COLUMN 05 VALUE
+005700             'The five weights must add up to 100.'.
+
+005800     05  LINE 06 COLUMN 05 VALUE 'Rock      :'.
+005900     05  LINE 06 COLUMN 18 PIC 999 USING GO-WEIGHT-ROCK.
+006000     05  LINE 07 COLUMN 05 VALUE 'Scissors  :'.
+006100     05  LINE 07 COLUMN 18 PIC 999 USING GO-WEIGHT-SCISSORS.
+006200     05  LINE 08 COLUMN 05 VALUE 'Paper     :'.
+006300     05  LINE 08 COLUMN 18 PIC 999 USING GO-WEIGHT-PAPER.
+006400     05  LINE 09 COLUMN 05 VALUE 'Lizard    :'.
+006500     05  LINE 09 COLUMN 18 PIC 999 USING GO-WEIGHT-LIZARD.
+006600     05  LINE 10 COLUMN 05 VALUE 'Spock     :'.
+006700     05  LINE 10 COLUMN 18 PIC 999 USING GO-WEIGHT-SPOCK.
+
+006800     05  LINE 12 COLUMN 05 VALUE 'F3 = exit without saving'.
+
+006900 PROCEDURE DIVISION.
+
+007000 0000-MAINLINE.
+007100     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+007200     PERFORM 2000-DISPLAY-SCREEN THRU 2000-EXIT
+007300     PERFORM 3000-ACCEPT-INPUT THRU 3000-EXIT
+007400     IF GC-CRT-STATUS = COB-SCR-F3
+007500         MOVE 'Exiting without saving.' TO GC-EXIT-MESSAGE
+007600     ELSE
+007700         PERFORM 4000-VALIDATE-AND-SAVE THRU 4000-EXIT
+007800     END-IF
+007900     DISPLAY GC-EXIT-MESSAGE LINE 14 COLUMN 05
+008000     GO TO 9999-EXIT.
+
+008100 1000-INITIALIZE.
+008200*    Start from whatever is on file today; if the file doesn't
+008300*    exist yet, fall back to a flat weighting across all five
+008400*    picks so the screen never opens on a blank/zero record.
+008500     OPEN INPUT GAME-ODDS-FILE
+008600     IF GC-ODDS-FILE-OK
+008700         READ GAME-ODDS-FILE
+008800             AT END
+008900                 PERFORM 1100-DEFAULT-WEIGHTS THRU 1100-EXIT
+009000         END-READ
+009100         CLOSE GAME-ODDS-FILE
+009200     ELSE
+009300         PERFORM 1100-DEFAULT-WEIGHTS THRU 1100-EXIT
+009400     END-IF.
+009500 1000-EXIT.
+009600     EXIT.
+
+009700 1100-DEFAULT-WEIGHTS.
+009800     MOVE 20 TO GO-WEIGHT-ROCK
+009900     MOVE 20 TO GO-WEIGHT-SCISSORS
+010000     MOVE 20 TO GO-WEIGHT-PAPER
+010100     MOVE 20 TO GO-WEIGHT-LIZARD
+010200     MOVE 20 TO GO-WEIGHT-SPOCK.
+010300 1100-EXIT.
+010400     EXIT.
+
+010500 2000-DISPLAY-SCREEN.
+010600     DISPLAY GC-ADMIN-SCREEN.
+010700 2000-EXIT.
+010800     EXIT.
+
+010900 3000-ACCEPT-INPUT.
+011000     ACCEPT GC-ADMIN-SCREEN.
+011100 3000-EXIT.
+011200     EXIT.
+
+011300 4000-VALIDATE-AND-SAVE.
+011400     COMPUTE GC-TOTAL-WEIGHT = GO-WEIGHT-ROCK + GO-WEIGHT-SCISSORS
+011500         + GO-WEIGHT-PAPER + GO-WEIGHT-LIZARD + GO-WEIGHT-SPOCK
+011600     MOVE GC-TOTAL-WEIGHT TO GC-TOTAL-DISPLAY
+011700     IF GC-TOTAL-WEIGHT NOT = 100
+011800         MOVE GC-SAVE-BAD-MSG TO GC-EXIT-MESSAGE
+011900     ELSE
+012000         OPEN OUTPUT GAME-ODDS-FILE
+012100         WRITE GAME-ODDS-RECORD
+012200         CLOSE GAME-ODDS-FILE
+012300         MOVE GC-SAVE-OK-MSG TO GC-EXIT-MESSAGE
+012400     END-IF.
+012500 4000-EXIT.
+012600     EXIT.
+
+012700 9999-EXIT.
+012800     STOP RUN.
