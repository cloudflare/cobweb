@@ -0,0 +1,179 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ARCHPURG.
+000300 AUTHOR. J MERRILL.
+000400 INSTALLATION. COBWEB GAME SERVICES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  ARCHPURG
+000900*
+001000*  Periodic batch job.  GAME-RESULT accumulates one record per
+001100*  play with nothing in the original design to retire old rows,
+001200*  so this splits the file in two on a single sequential pass:
+001300*  anything older than the AP-RETENTION-DAYS window goes to
+001400*  GAMEARCH, cold storage, appended to run after run the same
+001500*  way AUDIT-LOG is appended to; anything still inside the
+001600*  window goes to GAMERES.NEW.  Promoting GAMERES.NEW to be the
+001700*  active GAMERES -- the purge half of the job -- is an ops step
+001800*  outside this program, the same hand-off RECONCIL already
+001900*  relies on for its own EDGE-COUNT drop; a COBOL program has no
+002000*  ordinary, portable way to rename or replace the very file it
+002100*  just finished reading.  Run after RECONCIL and CSVEXP in the
+002200*  overnight batch window, so both have already seen every
+002300*  record this run is about to split.
+002400*
+002500*  Modification history
+002600*  ---------------------------------------------------------------
+002700*  2026-08-09  jm  Original program.
+002800******************************************************************
+002900 ENVIRONMENT DIVISION.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT GAME-RESULT-FILE ASSIGN TO "GAMERES"
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS AP-RESULT-FILE-STATUS.
+003500     SELECT ARCHIVE-RESULT-FILE ASSIGN TO "GAMEARCH"
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS AP-ARCHIVE-FILE-STATUS.
+003800     SELECT RETAINED-RESULT-FILE ASSIGN TO "GAMERES.NEW"
+003900         ORGANIZATION IS LINE SEQUENTIAL
+004000         FILE STATUS IS AP-RETAIN-FILE-STATUS.
+004100     SELECT PURGE-REPORT-FILE ASSIGN TO "ARCHPURG.TXT"
+004200         ORGANIZATION IS LINE SEQUENTIAL
+004300         FILE STATUS IS AP-REPORT-FILE-STATUS.
+
+004400 DATA DIVISION.
+004500 FILE SECTION.
+004600 FD  GAME-RESULT-FILE.
+004700 COPY "gamerec.cpy".
+
+004800*    GAME-RESULT-RECORD is 50 characters wide (8+8+8+8+10+8);
+004900*    both output files carry the record through unchanged, so
+005000*    each is just that same width.
+005100 FD  ARCHIVE-RESULT-FILE.
+005200 01  AP-ARCHIVE-LINE             PIC X(50).
+
+005300 FD  RETAINED-RESULT-FILE.
+005400 01  AP-RETAIN-LINE              PIC X(50).
+
+005500 FD  PURGE-REPORT-FILE.
+005600 01  AP-REPORT-LINE              PIC X(80).
+
+005700 WORKING-STORAGE SECTION.
+005800     77 AP-RESULT-FILE-STATUS    PIC X(02) VALUE '00'.
+005900        88 AP-RESULT-FILE-OK               VALUE '00'.
+006000        88 AP-RESULT-FILE-EOF              VALUE '10'.
+006100     77 AP-ARCHIVE-FILE-STATUS   PIC X(02) VALUE '00'.
+006200        88 AP-ARCHIVE-FILE-OK               VALUE '00'.
+006300     77 AP-RETAIN-FILE-STATUS    PIC X(02) VALUE '00'.
+006400        88 AP-RETAIN-FILE-OK                VALUE '00'.
+006500     77 AP-REPORT-FILE-STATUS    PIC X(02) VALUE '00'.
+006600     77 AP-EOF-SWITCH            PIC X(01) VALUE 'N'.
+006700        88 AP-AT-EOF                        VALUE 'Y'.
+
+006800*    ----------------------------------------------------------
+006900*    Retention window.  A record is archived once it is this
+007000*    many days older than the day the job runs; everything
+007100*    inside the window is retained.  GR-DATE/AP-CUTOFF-DATE are
+007200*    both YYYYMMDD, so once the cutoff is computed the split
+007300*    itself is a plain numeric comparison -- no calendar math
+007400*    needed there.
+007500*    ----------------------------------------------------------
+007600     77 AP-RETENTION-DAYS        PIC 9(03) COMP VALUE 90.
+007700     77 AP-RUN-DATE              PIC 9(08).
+007800     77 AP-RUN-DATE-INTEGER      PIC S9(09) COMP.
+007900     77 AP-CUTOFF-INTEGER        PIC S9(09) COMP.
+008000     77 AP-CUTOFF-DATE           PIC 9(08).
+
+008100     77 AP-ARCHIVE-COUNT         PIC 9(07) COMP VALUE ZERO.
+008200     77 AP-RETAIN-COUNT          PIC 9(07) COMP VALUE ZERO.
+
+008300     01 AP-REPORT-CUTOFF-LINE.
+008400        05 FILLER                PIC X(24) VALUE
+008500           'Cutoff date (YYYYMMDD): '.
+008600        05 AP-RPT-CUTOFF-DATE    PIC 9(08).
+008700     01 AP-REPORT-ARCHIVE-LINE.
+008800        05 FILLER                PIC X(23) VALUE
+008900           'Records archived:      '.
+009000        05 AP-RPT-ARCHIVE-COUNT  PIC ZZZ,ZZ9.
+009100     01 AP-REPORT-RETAIN-LINE.
+009200        05 FILLER                PIC X(23) VALUE
+009300           'Records retained:      '.
+009400        05 AP-RPT-RETAIN-COUNT   PIC ZZZ,ZZ9.
+
+009500 PROCEDURE DIVISION.
+
+009600 0000-MAINLINE.
+009700     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+009800     PERFORM 2000-SPLIT-RESULT THRU 2000-EXIT
+009900             UNTIL AP-AT-EOF
+010000     PERFORM 3000-WRITE-SUMMARY THRU 3000-EXIT
+010100     PERFORM 4000-TERMINATE THRU 4000-EXIT
+010200     GO TO 9999-EXIT.
+
+010300 1000-INITIALIZE.
+010400     ACCEPT AP-RUN-DATE FROM DATE YYYYMMDD
+010500     COMPUTE AP-RUN-DATE-INTEGER =
+010600         FUNCTION INTEGER-OF-DATE(AP-RUN-DATE)
+010700     COMPUTE AP-CUTOFF-INTEGER =
+010800         AP-RUN-DATE-INTEGER - AP-RETENTION-DAYS
+010900     COMPUTE AP-CUTOFF-DATE =
+011000         FUNCTION DATE-OF-INTEGER(AP-CUTOFF-INTEGER)
+011100     OPEN INPUT GAME-RESULT-FILE
+011200     IF NOT AP-RESULT-FILE-OK
+011300         DISPLAY "ARCHPURG: cannot open GAME-RESULT-FILE, "
+011400                 "status " AP-RESULT-FILE-STATUS
+011500         MOVE 'Y' TO AP-EOF-SWITCH
+011600     END-IF
+011700     OPEN OUTPUT RETAINED-RESULT-FILE
+011800     OPEN EXTEND ARCHIVE-RESULT-FILE
+011900     IF NOT AP-ARCHIVE-FILE-OK
+012000         OPEN OUTPUT ARCHIVE-RESULT-FILE
+012100     END-IF
+012200     OPEN OUTPUT PURGE-REPORT-FILE.
+012300 1000-EXIT.
+012400     EXIT.
+
+012500 2000-SPLIT-RESULT.
+012600     READ GAME-RESULT-FILE
+012700         AT END
+012800             MOVE 'Y' TO AP-EOF-SWITCH
+012900         NOT AT END
+013000             PERFORM 2100-ROUTE-ONE-RECORD THRU 2100-EXIT
+013100     END-READ.
+013200 2000-EXIT.
+013300     EXIT.
+
+013400 2100-ROUTE-ONE-RECORD.
+013500     IF GR-DATE < AP-CUTOFF-DATE
+013600         WRITE AP-ARCHIVE-LINE FROM GAME-RESULT-RECORD
+013700         ADD 1 TO AP-ARCHIVE-COUNT
+013800     ELSE
+013900         WRITE AP-RETAIN-LINE FROM GAME-RESULT-RECORD
+014000         ADD 1 TO AP-RETAIN-COUNT
+014100     END-IF.
+014200 2100-EXIT.
+014300     EXIT.
+
+014400 3000-WRITE-SUMMARY.
+014500     MOVE AP-CUTOFF-DATE TO AP-RPT-CUTOFF-DATE
+014600     MOVE AP-ARCHIVE-COUNT TO AP-RPT-ARCHIVE-COUNT
+014700     MOVE AP-RETAIN-COUNT TO AP-RPT-RETAIN-COUNT
+014800     WRITE AP-REPORT-LINE FROM AP-REPORT-CUTOFF-LINE
+014900     WRITE AP-REPORT-LINE FROM AP-REPORT-ARCHIVE-LINE
+015000     WRITE AP-REPORT-LINE FROM AP-REPORT-RETAIN-LINE.
+015100 3000-EXIT.
+015200     EXIT.
+
+015300 4000-TERMINATE.
+015400     IF AP-RESULT-FILE-OK OR AP-RESULT-FILE-EOF
+015500         CLOSE GAME-RESULT-FILE
+015600     END-IF
+015700     CLOSE ARCHIVE-RESULT-FILE
+015800     CLOSE RETAINED-RESULT-FILE
+015900     CLOSE PURGE-REPORT-FILE.
+016000 4000-EXIT.
+016100     EXIT.
+
+016200 9999-EXIT.
+016300     STOP RUN.
