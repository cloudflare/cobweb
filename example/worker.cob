@@ -0,0 +1,1229 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. WORKER.
+000300 AUTHOR. J MERRILL.
+000400 INSTALLATION. COBWEB GAME SERVICES.
+000500 DATE-WRITTEN. 2024-02-11.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  WORKER
+000900*
+001000*  HTTP entry point for the rock/paper/scissors game.  Reads the
+001100*  player's pick from the incoming form, has the computer make a
+001200*  pick of its own, decides the winner and streams the result
+001300*  back out over HTTP.
+001400*
+001500*  Modification history
+001600*  ---------------------------------------------------------------
+001700*  2024-02-11  jm  Original program.
+001800*  2026-08-09  jm  Persist every play to the GAME-RESULT file.
+001900*  2026-08-09  jm  Expanded to rock-paper-scissors-lizard-spock.
+002000*  2026-08-09  jm  Content-Type header and optional JSON body.
+002100*  2026-08-09  jm  Weight the computer's pick off the GAME-ODDS
+002200*  2026-08-09  jm  file GAMECFG maintains instead of a flat draw.
+002300*  2026-08-09  jm  Hex dump key fields via CBL_OC_DUMP whenever
+002400*  a request is rejected.
+002500*  2026-08-09  jm  Also insert each result into the reporting
+002600*  database's GAME_RESULT table via RESULTDB.
+002700*  2026-08-09  jm  Best-of-N tournament mode via a session id and
+002800*  the MATCH-STATE file.
+002900*  2026-08-09  jm  Lifetime win/loss record via a playerid field
+003000*  and the PLAYER-PROFILE file.
+003100*  2026-08-09  jm  Per-IP rate limiting via the RATE-LIMIT file.
+003200*  2026-08-09  jm  Audit every pick submission to AUDIT-LOG,
+003300*  accepted or rejected.
+003400*  2026-08-09  jm  Draw the computer's pick off a platform
+003500*  random-bytes call instead of the clock, so bursty traffic
+003600*  landing in the same millisecond no longer gets the same pick.
+003700*  2026-08-09  jm  Dedup retried submissions via a "requestid"
+003800*  field and the IDEMPOTENCY file.
+003900*  2026-08-09  jm  Answer in the caller's own language -- picked
+004000*  off the Accept-Language header against a small translation
+004100*  table -- instead of always answering in English.
+004200*  2026-08-09  jm  Overlay the language table from an external
+004300*  MESSAGE-CONFIG file so support can reword player-facing text
+004400*  without a recompile.
+004500*  2026-08-09  jm  Accept a "displayname" field onto the player
+004600*  profile and a "difficulty" field that lets the computer play
+004700*  to win instead of drawing off the odds table.
+004800*  2026-08-09  jm  Check a MAINTENANCE-FLAG file ahead of the
+004900*  rate limit and the pick itself, answering 503 during a
+005000*  deploy window instead of processing the request.
+005100*  2026-08-09  jm  Moved the win/lose/tie decision out to a called
+005200*  WINLOSE subprogram so it can be regression-tested on its own.
+005300*  2026-08-09  jm  Audit maintenance-mode and rate-limit rejections
+005400*  too, not just a missing/invalid pick; read the rate limit
+005500*  threshold from an external RATE-LIMIT-CONFIG file instead of a
+005600*  compiled-in constant; stopped reading GM-ODDS-IDX for the
+005700*  rejection diagnostic dump, since it is never set on any path
+005800*  that reaches it; carry match/profile text through a replayed
+005900*  idempotent retry instead of leaving it blank.
+006000******************************************************************
+006100 ENVIRONMENT DIVISION.
+006200 INPUT-OUTPUT SECTION.
+006300 FILE-CONTROL.
+006400     SELECT GAME-RESULT-FILE ASSIGN TO "GAMERES"
+006500         ORGANIZATION IS LINE SEQUENTIAL
+006600         FILE STATUS IS GM-RESULT-FILE-STATUS.
+006700     SELECT GAME-ODDS-FILE ASSIGN TO "ODDSCFG"
+006800         ORGANIZATION IS LINE SEQUENTIAL
+006900         FILE STATUS IS GM-ODDS-FILE-STATUS.
+007000     SELECT MATCH-STATE-FILE ASSIGN TO "MATCHST"
+007100         ORGANIZATION IS INDEXED
+007200         ACCESS MODE IS DYNAMIC
+007300         RECORD KEY IS MT-SESSION-ID
+007400         FILE STATUS IS GM-MATCH-FILE-STATUS.
+007500     SELECT PLAYER-PROFILE-FILE ASSIGN TO "PLAYERPF"
+007600         ORGANIZATION IS INDEXED
+007700         ACCESS MODE IS DYNAMIC
+007800         RECORD KEY IS PP-PLAYER-ID
+007900         FILE STATUS IS GM-PROFILE-FILE-STATUS.
+008000     SELECT RATE-LIMIT-FILE ASSIGN TO "RATELIM"
+008100         ORGANIZATION IS INDEXED
+008200         ACCESS MODE IS DYNAMIC
+008300         RECORD KEY IS RL-CLIENT-IP
+008400         FILE STATUS IS GM-RATE-FILE-STATUS.
+008500     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+008600         ORGANIZATION IS LINE SEQUENTIAL
+008700         FILE STATUS IS GM-AUDIT-FILE-STATUS.
+008800     SELECT IDEMPOTENCY-FILE ASSIGN TO "IDEMPKEY"
+008900         ORGANIZATION IS INDEXED
+009000         ACCESS MODE IS DYNAMIC
+009100         RECORD KEY IS IK-REQUEST-ID
+009200         FILE STATUS IS GM-IDEMP-FILE-STATUS.
+009300     SELECT MESSAGE-CONFIG-FILE ASSIGN TO "MSGCFG"
+009400         ORGANIZATION IS LINE SEQUENTIAL
+009500         FILE STATUS IS GM-MSGCFG-FILE-STATUS.
+009600     SELECT MAINTENANCE-FLAG-FILE ASSIGN TO "MAINTFLG"
+009700         ORGANIZATION IS LINE SEQUENTIAL
+009800         FILE STATUS IS GM-MAINT-FILE-STATUS.
+009900     SELECT RATE-LIMIT-CONFIG-FILE ASSIGN TO "RATELIMCFG"
+010000         ORGANIZATION IS LINE SEQUENTIAL
+010100         FILE STATUS IS GM-RATELIMCFG-FILE-STATUS.
+
+010200 DATA DIVISION.
+010300 FILE SECTION.
+010400 FD  GAME-RESULT-FILE.
+010500 COPY "gamerec.cpy".
+
+010600 FD  GAME-ODDS-FILE.
+010700 COPY "oddscfg.cpy".
+
+010800 FD  MATCH-STATE-FILE.
+010900 COPY "matchst.cpy".
+
+011000 FD  PLAYER-PROFILE-FILE.
+011100 COPY "playerpf.cpy".
+
+011200 FD  RATE-LIMIT-FILE.
+011300 COPY "ratelim.cpy".
+
+011400 FD  AUDIT-LOG-FILE.
+011500 COPY "auditlog.cpy".
+
+011600 FD  IDEMPOTENCY-FILE.
+011700 COPY "idempkey.cpy".
+
+011800 FD  MESSAGE-CONFIG-FILE.
+011900 COPY "msgcfg.cpy".
+
+012000 FD  MAINTENANCE-FLAG-FILE.
+012100 COPY "maintcfg.cpy".
+
+012200 FD  RATE-LIMIT-CONFIG-FILE.
+012300 COPY "ratelimcfg.cpy".
+
+012400 WORKING-STORAGE SECTION.
+012500     01 RAND-NUM PIC 9(2).
+012600     01 GM-RAND-RAW PIC 9(09) COMP VALUE ZERO.
+012700     01 GM-RAND-QUOTIENT PIC 9(07) COMP VALUE ZERO.
+012800     01 CURRENT-TIME.
+012900            05 T-HOURS PIC 99.
+013000            05 T-MINS PIC 99.
+013100            05 T-SECS PIC 99.
+013200            05 T-MS PIC 999.
+013300     01 PLAYER-CHOICE PIC X(8).
+013400     01 COMPUTER-CHOICE PIC A(10).
+013500     01 HTTP-HDR-CONTENT-TYPE PIC X(12) VALUE 'Content-Type'.
+013600     01 HTTP-HDR-TEXT-PLAIN PIC X(10) VALUE 'text/plain'.
+013700     01 HTTP-HDR-APP-JSON PIC X(16) VALUE 'application/json'.
+013800     01 ARG-VALUE PIC S9(9) BINARY.
+013900     01 ARG-NAME PIC A(4) VALUE 'pick'.
+
+014000*    ----------------------------------------------------------
+014100*    Best-of-N tournament mode.  A caller who submits a "session"
+014200*    field alongside "pick" gets server-side match tracking in
+014300*    the MATCH-STATE file, keyed by that session id; "bestof"
+014400*    sets how many round wins take the match (defaults to 1,
+014500*    i.e. no tournament, when omitted).  A caller who never sends
+014600*    "session" sees the same single-throw behavior as before.
+014700*    ----------------------------------------------------------
+014800     01 ARG-NAME-SESSION PIC X(07) VALUE 'session'.
+014900     01 GM-SESSION-ID PIC X(20) VALUE SPACES.
+015000     01 ARG-NAME-BESTOF PIC X(06) VALUE 'bestof'.
+015100     01 GM-BEST-OF PIC 9(02) VALUE ZERO.
+015200     01 GM-MAJORITY PIC 9(02) VALUE ZERO.
+015300     01 GM-MATCH-FILE-STATUS PIC X(02) VALUE '00'.
+015400        88 GM-MATCH-FILE-OK              VALUE '00'.
+015500     01 GM-MATCH-TEXT PIC X(60) VALUE SPACES.
+015600     01 GM-MATCH-NEW-REC PIC X(01) VALUE 'N'.
+015700        88 GM-MATCH-IS-NEW               VALUE 'Y'.
+
+015800*    ----------------------------------------------------------
+015900*    Lifetime win/loss record.  A caller who submits a
+016000*    "playerid" field alongside "pick" gets a running record
+016100*    kept in the PLAYER-PROFILE file, reported back on every
+016200*    play; omitting "playerid" leaves the play anonymous, same
+016300*    as before this file existed.
+016400*    ----------------------------------------------------------
+016500     01 ARG-NAME-PLAYERID PIC X(08) VALUE 'playerid'.
+016600     01 GM-PLAYER-ID PIC X(20) VALUE SPACES.
+016700     01 GM-PROFILE-FILE-STATUS PIC X(02) VALUE '00'.
+016800        88 GM-PROFILE-FILE-OK            VALUE '00'.
+016900     01 GM-PROFILE-TEXT PIC X(40) VALUE SPACES.
+017000     01 GM-PROFILE-NEW-REC PIC X(01) VALUE 'N'.
+017100        88 GM-PROFILE-IS-NEW             VALUE 'Y'.
+
+017200*    ----------------------------------------------------------
+017300*    Leaderboard display name.  A caller who submits a
+017400*    "displayname" field alongside "playerid" has it saved onto
+017500*    that player's PLAYER-PROFILE record, so a leaderboard can
+017600*    show a friendly name instead of the raw playerid; a caller
+017700*    who never sends one just keeps whatever name (if any) is
+017800*    already on file.
+017900*    ----------------------------------------------------------
+018000     01 ARG-NAME-DISPNAME PIC X(11) VALUE 'displayname'.
+018100     01 GM-DISPLAY-NAME PIC X(20) VALUE SPACES.
+
+018200*    ----------------------------------------------------------
+018300*    Adjustable computer skill.  A caller who submits a
+018400*    "difficulty" field of 1 (easy), 2 (normal) or 3 (hard) gets
+018500*    a computer that, at the top setting, deliberately looks up
+018600*    a pick that beats the player's instead of drawing off the
+018700*    odds table -- anything missing or out of range just plays
+018800*    normal, same odds-table draw as before this field existed.
+018900*    ----------------------------------------------------------
+019000     01 ARG-NAME-DIFFICULTY PIC X(10) VALUE 'difficulty'.
+019100     01 GM-DIFFICULTY PIC 9(01) VALUE 2.
+019200        88 GM-DIFFICULTY-HARD             VALUE 3.
+
+019300*    ----------------------------------------------------------
+019400*    Maintenance mode.  Ops drops a MAINTENANCE-FLAG record ahead
+019500*    of a deploy so every pick request gets a clear 503 instead
+019600*    of whatever the platform gives back mid-replacement; no file,
+019700*    or a record with the flag off, means normal service.  This
+019800*    is checked before rate limiting and before the pick itself
+019900*    is read, so a request during a deploy window never counts
+020000*    against a caller's rate limit or shows up as a bad pick.
+020100*    ----------------------------------------------------------
+020200     77 GM-MAINT-FILE-STATUS PIC X(02) VALUE '00'.
+020300        88 GM-MAINT-FILE-OK              VALUE '00'.
+020400     01 HTTP-SERVICE-UNAVAILABLE PIC A(3) VALUE '503'.
+020500     01 GM-MAINT-DEFAULT-MSG PIC X(30) VALUE
+020600        'game is down for maintenance'.
+
+020700*    ----------------------------------------------------------
+020800*    Per-IP rate limiting.  Bot traffic hammering the pick
+020900*    endpoint runs up edge compute costs, so every request's
+021000*    caller IP is looked up (or created) in the RATE-LIMIT file
+021100*    and its count for the current one-minute window bumped
+021200*    before any of the pick is processed; a caller who is still
+021300*    within the window's allowance never notices this file
+021400*    exists.
+021500*    ----------------------------------------------------------
+021600     01 HTTP-HDR-CLIENT-IP PIC X(16) VALUE 'CF-Connecting-IP'.
+021700     01 GM-CLIENT-IP PIC X(40) VALUE SPACES.
+021800     01 GM-RATE-FILE-STATUS PIC X(02) VALUE '00'.
+021900        88 GM-RATE-FILE-OK               VALUE '00'.
+022000     01 GM-RATELIMCFG-FILE-STATUS PIC X(02) VALUE '00'.
+022100        88 GM-RATELIMCFG-FILE-OK              VALUE '00'.
+022200     01 GM-RATE-LIMIT-MAX PIC 9(05) VALUE 60.
+022300     01 GM-RATE-NEW-REC PIC X(01) VALUE 'N'.
+022400        88 GM-RATE-IS-NEW                VALUE 'Y'.
+022500     01 GM-CURR-WINDOW PIC 9(04) VALUE ZERO.
+022600     01 HTTP-TOO-MANY-REQUESTS PIC A(3) VALUE '429'.
+022700     01 GM-ERROR-STATUS PIC A(3) VALUE '400'.
+
+022800*    ----------------------------------------------------------
+022900*    Response format negotiation.  A caller can ask for JSON
+023000*    either with "format=json" on the same form as the pick, or
+023100*    with an Accept header of application/json -- either one
+023200*    flips the switch below and every response paragraph checks
+023300*    it before deciding how to write the body.
+023400*    ----------------------------------------------------------
+023500     01 FORM-FORMAT-NAME PIC A(6) VALUE 'format'.
+023600     01 GM-FORMAT-VALUE PIC X(10) VALUE SPACES.
+023700     01 HTTP-HDR-ACCEPT PIC X(06) VALUE 'Accept'.
+023800     01 GM-ACCEPT-VALUE PIC X(40) VALUE SPACES.
+023900     01 GM-RESPONSE-FORMAT PIC X(01) VALUE 'T'.
+024000        88 GM-JSON-MODE VALUE 'J'.
+024100     01 GM-JSON-BUFFER PIC X(250) VALUE SPACES.
+024200     01 GM-JSON-PTR PIC 9(04) COMP.
+024300     01 GM-ERROR-MSG PIC X(30) VALUE SPACES.
+024400     01 ROCK PIC A(8) VALUE 'rock'.
+024500     01 SCISSORS PIC A(8) VALUE 'scissors'.
+024600     01 PAPER PIC A(8) VALUE 'paper'.
+024700     01 LIZARD PIC A(8) VALUE 'lizard'.
+024800     01 SPOCK PIC A(8) VALUE 'spock'.
+024900     01 CHOICES.
+025000            05 CHOICE PIC A(8) OCCURS 5 TIMES.
+025100     01 RESULT PIC X(20) VALUE 'You lose!'.
+
+025200*    ----------------------------------------------------------
+025300*    Rock-paper-scissors-lizard-spock win table.  CHOICE(n)
+025400*    beats GM-BEATS-WHAT(n, 1) and GM-BEATS-WHAT(n, 2), so the
+025500*    computer's five picks are no longer a straight 1-in-3 guess
+025600*    for the player to call.
+025700*    ----------------------------------------------------------
+025800     01 GM-BEATS-TABLE.
+025900        05 GM-BEATS-ENTRY OCCURS 5 TIMES INDEXED BY GM-BEATS-IDX.
+026000           10 GM-BEATS-WHAT PIC A(8) OCCURS 2 TIMES
+026100                 INDEXED BY GM-BEATS-SUB.
+
+026200*    ----------------------------------------------------------
+026300*    Cumulative-weight table built from the GAME-ODDS file (or
+026400*    a flat default if that file is missing) so the computer's
+026500*    pick can be drawn from a configurable weighting instead of
+026600*    a straight 1-in-5 draw.  GM-ODDS-CUM-WEIGHT(n) is the top
+026700*    of CHOICE(n)'s slice of the 0-99 random range.
+026800*    ----------------------------------------------------------
+026900     01 GM-ODDS-CUM-TABLE.
+027000        05 GM-ODDS-CUM-ENTRY OCCURS 5 TIMES
+027100              INDEXED BY GM-ODDS-IDX.
+027200           10 GM-ODDS-CUM-WEIGHT PIC 9(03) COMP.
+
+027300*    ----------------------------------------------------------
+027400*    Items added to support persisting each play to the
+027500*    GAME-RESULT file.
+027600*    ----------------------------------------------------------
+027700     77 GM-RESULT-FILE-STATUS PIC X(02) VALUE '00'.
+027800     88 GM-RESULT-FILE-OK              VALUE '00'.
+027900     77 GM-ODDS-FILE-STATUS PIC X(02) VALUE '00'.
+028000     88 GM-ODDS-FILE-OK               VALUE '00'.
+028100     77 GM-SYS-DATE PIC 9(08).
+028200     77 GM-SYS-TIME PIC 9(08).
+028300     77 GM-DB-STATUS PIC X(01).
+028400        88 GM-DB-OK              VALUE '0'.
+028500        88 GM-DB-FAILED          VALUE '1'.
+028600     77 GM-AUDIT-FILE-STATUS PIC X(02) VALUE '00'.
+028700        88 GM-AUDIT-FILE-OK           VALUE '00'.
+028800     77 GM-AUDIT-OUTCOME PIC X(10) VALUE SPACES.
+
+028900*    ----------------------------------------------------------
+029000*    Idempotency dedup.  A caller who submits a "requestid"
+029100*    field alongside "pick" gets that request id checked against
+029200*    the IDEMPOTENCY file before anything is scored -- a retry of
+029300*    the same request id replays the stored outcome instead of
+029400*    drawing a fresh computer pick and recording a second result.
+029500*    A caller who never sends "requestid" is scored every time,
+029600*    same as before this file existed.
+029700*    ----------------------------------------------------------
+029800     01 ARG-NAME-REQID PIC X(09) VALUE 'requestid'.
+029900     01 GM-REQUEST-ID PIC X(40) VALUE SPACES.
+030000     77 GM-IDEMP-FILE-STATUS PIC X(02) VALUE '00'.
+030100        88 GM-IDEMP-FILE-OK           VALUE '00'.
+030200     01 GM-IDEMP-SWITCH PIC X(01) VALUE 'N'.
+030300        88 GM-IDEMPOTENT-REPLAY       VALUE 'Y'.
+
+030400*    ----------------------------------------------------------
+030500*    Localized response text.  The caller's Accept-Language
+030600*    header picks a row out of GM-LANG-TABLE; a header we don't
+030700*    recognize, or none at all, falls back to English (the first
+030800*    entry).  RESULT itself stays English internally since it is
+030900*    what gets persisted to GAME-RESULT and tallied against --
+031000*    GM-RESULT-DISPLAY is the localized copy that actually goes
+031100*    out over HTTP.  GM-LANG-TABLE itself starts from the built
+031200*    -in defaults below and is then overlaid, row by row, from
+031300*    MESSAGE-CONFIG so support can reword any of this text by
+031400*    editing MSGCFG instead of asking for a recompile.
+031500*    ----------------------------------------------------------
+031600     77 GM-MSGCFG-FILE-STATUS PIC X(02) VALUE '00'.
+031700        88 GM-MSGCFG-FILE-OK           VALUE '00'.
+031800     77 GM-MSGCFG-EOF-SWITCH PIC X(01) VALUE 'N'.
+031900        88 GM-MSGCFG-AT-EOF            VALUE 'Y'.
+032000     01 HTTP-HDR-ACCEPT-LANG PIC X(15) VALUE 'Accept-Language'.
+032100     01 GM-LANG-VALUE PIC X(40) VALUE SPACES.
+032200     01 GM-LANG-CODE PIC X(02) VALUE SPACES.
+032300     01 GM-RESULT-DISPLAY PIC X(20) VALUE SPACES.
+032400     01 GM-LANG-TABLE.
+032500        05 GM-LANG-ENTRY OCCURS 3 TIMES
+032600              INDEXED BY GM-LANG-IDX.
+032700           10 GM-LANG-ENTRY-CODE     PIC X(02).
+032800           10 GM-LANG-NO-INPUT       PIC X(30).
+032900           10 GM-LANG-BAD-PICK       PIC X(30).
+033000           10 GM-LANG-RATE-LIMITED   PIC X(30).
+033100           10 GM-LANG-WIN            PIC X(20).
+033200           10 GM-LANG-LOSE           PIC X(20).
+033300           10 GM-LANG-TIE            PIC X(20).
+
+033400*    ----------------------------------------------------------
+033500*    Snapshot of the fields on-call cares about most, hex
+033600*    dumped through the vendored CBL_OC_DUMP routine whenever
+033700*    a request is rejected, so a diagnostic trail survives
+033800*    even though the platform gives us no core file to look at.
+033900*    GM-DIAG-CHOICE-IND is left at zero rather than read off
+034000*    GM-ODDS-IDX -- every 2900-SEND-ERROR path fires ahead of
+034100*    3000-COMPUTE-CHOICE, where GM-ODDS-IDX is actually set, so
+034200*    it would otherwise dump whatever that index last held on an
+034300*    unrelated prior request.
+034400*    ----------------------------------------------------------
+034500     01 GM-DIAG-DUMP.
+034600        05 GM-DIAG-ARG-VALUE        PIC S9(9) BINARY.
+034700        05 GM-DIAG-PLAYER-CHOICE    PIC X(08).
+034800        05 GM-DIAG-CHOICE-IND       PIC 9(01).
+034900     77 GM-DIAG-DUMP-LEN            PIC 9(4) BINARY.
+
+035000 PROCEDURE DIVISION.
+
+035100 0000-MAINLINE.
+035200     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+035300     PERFORM 1100-LOAD-LANGUAGE-TABLE THRU 1100-EXIT
+035400     PERFORM 1200-LOAD-ODDS THRU 1200-EXIT
+035500     PERFORM 1500-DETECT-FORMAT THRU 1500-EXIT
+035600     PERFORM 1550-DETECT-LANGUAGE THRU 1550-EXIT
+035700     PERFORM 1580-CHECK-MAINTENANCE THRU 1580-EXIT
+035800     PERFORM 1590-LOAD-RATE-LIMIT-CONFIG THRU 1590-EXIT
+035900     PERFORM 1600-CHECK-RATE-LIMIT THRU 1600-EXIT
+036000     PERFORM 2000-READ-PICK THRU 2000-EXIT
+036100     PERFORM 2100-READ-MATCH-PARAMS THRU 2100-EXIT
+036200     PERFORM 2200-READ-PLAYERID THRU 2200-EXIT
+036300     PERFORM 2250-READ-DISPLAY-NAME THRU 2250-EXIT
+036400     PERFORM 2260-READ-DIFFICULTY THRU 2260-EXIT
+036500     PERFORM 2300-READ-REQUEST-ID THRU 2300-EXIT
+036600     PERFORM 2400-CHECK-IDEMPOTENCY THRU 2400-EXIT
+036700     IF NOT GM-IDEMPOTENT-REPLAY
+036800         PERFORM 3000-COMPUTE-CHOICE THRU 3000-EXIT
+036900         PERFORM 4000-DETERMINE-RESULT THRU 4000-EXIT
+037000         PERFORM 4500-UPDATE-MATCH-STATE THRU 4500-EXIT
+037100         PERFORM 4800-UPDATE-PLAYER-PROFILE THRU 4800-EXIT
+037200         PERFORM 6000-SAVE-RESULT THRU 6000-EXIT
+037300         PERFORM 2450-SAVE-IDEMPOTENCY THRU 2450-EXIT
+037400     END-IF
+037500     PERFORM 5000-BUILD-RESPONSE THRU 5000-EXIT
+037600     GO TO 9999-EXIT.
+
+037700 1000-INITIALIZE.
+037800     MOVE ROCK TO CHOICE(1).
+037900     MOVE SCISSORS TO CHOICE(2).
+038000     MOVE PAPER TO CHOICE(3).
+038100     MOVE LIZARD TO CHOICE(4).
+038200     MOVE SPOCK TO CHOICE(5).
+038300     MOVE SCISSORS TO GM-BEATS-WHAT(1, 1).
+038400     MOVE LIZARD TO GM-BEATS-WHAT(1, 2).
+038500     MOVE PAPER TO GM-BEATS-WHAT(2, 1).
+038600     MOVE LIZARD TO GM-BEATS-WHAT(2, 2).
+038700     MOVE ROCK TO GM-BEATS-WHAT(3, 1).
+038800     MOVE SPOCK TO GM-BEATS-WHAT(3, 2).
+038900     MOVE SPOCK TO GM-BEATS-WHAT(4, 1).
+039000     MOVE PAPER TO GM-BEATS-WHAT(4, 2).
+039100     MOVE SCISSORS TO GM-BEATS-WHAT(5, 1).
+039200     MOVE ROCK TO GM-BEATS-WHAT(5, 2).
+039300 1000-EXIT.
+039400     EXIT.
+
+039500*    English, Spanish and French are the languages support has
+039600*    translated strings for today; any other Accept-Language
+039700*    falls back to English (row 1) in 1550-DETECT-LANGUAGE.
+039800 1100-LOAD-LANGUAGE-TABLE.
+039900     PERFORM 1150-DEFAULT-LANGUAGE-TABLE THRU 1150-EXIT
+040000     MOVE 'N' TO GM-MSGCFG-EOF-SWITCH
+040100     OPEN INPUT MESSAGE-CONFIG-FILE
+040200     IF GM-MSGCFG-FILE-OK
+040300         PERFORM 1160-READ-MESSAGE-CONFIG THRU 1160-EXIT
+040400                 UNTIL GM-MSGCFG-AT-EOF
+040500         CLOSE MESSAGE-CONFIG-FILE
+040600     END-IF.
+040700 1100-EXIT.
+040800     EXIT.
+
+040900*    Built-in fallback text, used outright when MSGCFG is
+041000*    missing and as the starting point MSGCFG rows overlay
+041100*    when it isn't -- so a config file that only rewords the
+041200*    English row leaves Spanish and French answering exactly
+041300*    as before.
+041400 1150-DEFAULT-LANGUAGE-TABLE.
+041500     MOVE 'en' TO GM-LANG-ENTRY-CODE(1).
+041600     MOVE 'please provide your pick' TO GM-LANG-NO-INPUT(1).
+041700     MOVE 'that is not a valid pick 1-5' TO GM-LANG-BAD-PICK(1).
+041800     MOVE 'too many requests, slow down' TO
+041900         GM-LANG-RATE-LIMITED(1).
+042000     MOVE 'You win!' TO GM-LANG-WIN(1).
+042100     MOVE 'You lose!' TO GM-LANG-LOSE(1).
+042200     MOVE 'Tie!' TO GM-LANG-TIE(1).
+042300     MOVE 'es' TO GM-LANG-ENTRY-CODE(2).
+042400     MOVE 'por favor envia tu jugada' TO GM-LANG-NO-INPUT(2).
+042500     MOVE 'esa jugada no es valida 1-5' TO GM-LANG-BAD-PICK(2).
+042600     MOVE 'demasiadas solicitudes, espera' TO
+042700         GM-LANG-RATE-LIMITED(2).
+042800     MOVE 'Ganaste!' TO GM-LANG-WIN(2).
+042900     MOVE 'Perdiste!' TO GM-LANG-LOSE(2).
+043000     MOVE 'Empate!' TO GM-LANG-TIE(2).
+043100     MOVE 'fr' TO GM-LANG-ENTRY-CODE(3).
+043200     MOVE 'veuillez indiquer votre choix' TO GM-LANG-NO-INPUT(3).
+043300     MOVE 'ce choix est invalide 1-5' TO GM-LANG-BAD-PICK(3).
+043400     MOVE 'trop de demandes, ralentissez' TO
+043500         GM-LANG-RATE-LIMITED(3).
+043600     MOVE 'Tu as gagne!' TO GM-LANG-WIN(3).
+043700     MOVE 'Tu as perdu!' TO GM-LANG-LOSE(3).
+043800     MOVE 'Egalite!' TO GM-LANG-TIE(3).
+043900 1150-EXIT.
+044000     EXIT.
+
+044100*    Each MESSAGE-CONFIG row overlays the built-in row for the
+044200*    same language code; a code this table doesn't carry (only
+044300*    en/es/fr are wired up today) is read and silently skipped.
+044400 1160-READ-MESSAGE-CONFIG.
+044500     READ MESSAGE-CONFIG-FILE
+044600         AT END
+044700             MOVE 'Y' TO GM-MSGCFG-EOF-SWITCH
+044800         NOT AT END
+044900             PERFORM 1165-APPLY-MESSAGE-CONFIG THRU 1165-EXIT
+045000     END-READ.
+045100 1160-EXIT.
+045200     EXIT.
+
+045300 1165-APPLY-MESSAGE-CONFIG.
+045400     SET GM-LANG-IDX TO 1
+045500     SEARCH GM-LANG-ENTRY
+045600         AT END
+045700             CONTINUE
+045800         WHEN GM-LANG-ENTRY-CODE(GM-LANG-IDX) = MC-LANG-CODE
+045900             MOVE MC-NO-INPUT TO GM-LANG-NO-INPUT(GM-LANG-IDX)
+046000             MOVE MC-BAD-PICK TO GM-LANG-BAD-PICK(GM-LANG-IDX)
+046100             MOVE MC-RATE-LIMITED TO
+046200                 GM-LANG-RATE-LIMITED(GM-LANG-IDX)
+046300             MOVE MC-WIN TO GM-LANG-WIN(GM-LANG-IDX)
+046400             MOVE MC-LOSE TO GM-LANG-LOSE(GM-LANG-IDX)
+046500             MOVE MC-TIE TO GM-LANG-TIE(GM-LANG-IDX)
+046600     END-SEARCH.
+046700 1165-EXIT.
+046800     EXIT.
+
+046900 1200-LOAD-ODDS.
+047000*    GAMECFG is the only program that writes GAME-ODDS, so a
+047100*    missing file just means nobody has rebalanced the odds
+047200*    yet -- fall back to a flat weighting rather than treat
+047300*    that as an error.
+047400     OPEN INPUT GAME-ODDS-FILE
+047500     IF GM-ODDS-FILE-OK
+047600         READ GAME-ODDS-FILE
+047700             AT END
+047800                 PERFORM 1250-DEFAULT-ODDS THRU 1250-EXIT
+047900         END-READ
+048000         CLOSE GAME-ODDS-FILE
+048100     ELSE
+048200         PERFORM 1250-DEFAULT-ODDS THRU 1250-EXIT
+048300     END-IF
+048400     PERFORM 1280-BUILD-CUM-TABLE THRU 1280-EXIT.
+048500 1200-EXIT.
+048600     EXIT.
+
+048700 1250-DEFAULT-ODDS.
+048800     MOVE 20 TO GO-WEIGHT-ROCK
+048900     MOVE 20 TO GO-WEIGHT-SCISSORS
+049000     MOVE 20 TO GO-WEIGHT-PAPER
+049100     MOVE 20 TO GO-WEIGHT-LIZARD
+049200     MOVE 20 TO GO-WEIGHT-SPOCK.
+049300 1250-EXIT.
+049400     EXIT.
+
+049500 1280-BUILD-CUM-TABLE.
+049600     COMPUTE GM-ODDS-CUM-WEIGHT(1) = GO-WEIGHT-ROCK
+049700     COMPUTE GM-ODDS-CUM-WEIGHT(2) =
+049800             GM-ODDS-CUM-WEIGHT(1) + GO-WEIGHT-SCISSORS
+049900     COMPUTE GM-ODDS-CUM-WEIGHT(3) =
+050000             GM-ODDS-CUM-WEIGHT(2) + GO-WEIGHT-PAPER
+050100     COMPUTE GM-ODDS-CUM-WEIGHT(4) =
+050200             GM-ODDS-CUM-WEIGHT(3) + GO-WEIGHT-LIZARD
+050300     COMPUTE GM-ODDS-CUM-WEIGHT(5) =
+050400             GM-ODDS-CUM-WEIGHT(4) + GO-WEIGHT-SPOCK.
+050500 1280-EXIT.
+050600     EXIT.
+
+050700 1500-DETECT-FORMAT.
+050800     CALL "get_http_form_str" USING FORM-FORMAT-NAME
+050900                                     GM-FORMAT-VALUE.
+051000     CALL "get_http_header" USING HTTP-HDR-ACCEPT
+051100                                   GM-ACCEPT-VALUE.
+051200     IF GM-FORMAT-VALUE = 'json' OR
+051300        GM-ACCEPT-VALUE (1:16) = 'application/json'
+051400         MOVE 'J' TO GM-RESPONSE-FORMAT
+051500     END-IF.
+051600*    The body is always JSON or always plain text for the whole
+051700*    life of the request, so the content type is fixed up front
+051800*    and applies to every response path, success or error.
+051900     IF GM-JSON-MODE
+052000         CALL "set_http_header" USING HTTP-HDR-CONTENT-TYPE
+052100                                       HTTP-HDR-APP-JSON
+052200     ELSE
+052300         CALL "set_http_header" USING HTTP-HDR-CONTENT-TYPE
+052400                                       HTTP-HDR-TEXT-PLAIN
+052500     END-IF.
+052600 1500-EXIT.
+052700     EXIT.
+
+052800*    A caller with no Accept-Language header, or one this table
+052900*    has no row for, gets English -- the SEARCH AT END leaves
+053000*    GM-LANG-IDX on the default set just before it.
+053100 1550-DETECT-LANGUAGE.
+053200     CALL "get_http_header" USING HTTP-HDR-ACCEPT-LANG
+053300                                   GM-LANG-VALUE.
+053400     MOVE GM-LANG-VALUE (1:2) TO GM-LANG-CODE
+053500     SET GM-LANG-IDX TO 1
+053600     SEARCH GM-LANG-ENTRY
+053700         AT END
+053800             SET GM-LANG-IDX TO 1
+053900         WHEN GM-LANG-ENTRY-CODE(GM-LANG-IDX) = GM-LANG-CODE
+054000             CONTINUE
+054100     END-SEARCH.
+054200 1550-EXIT.
+054300     EXIT.
+
+054400*    A missing MAINTENANCE-FLAG file means normal service, same
+054500*    as GAMECFG/MSGCFG's own "file not there yet" fallback --
+054600*    ops only has to drop the file when it actually wants to
+054700*    take the game down.
+054800 1580-CHECK-MAINTENANCE.
+054900     OPEN INPUT MAINTENANCE-FLAG-FILE
+055000     IF GM-MAINT-FILE-OK
+055100         READ MAINTENANCE-FLAG-FILE
+055200             AT END
+055300                 CONTINUE
+055400             NOT AT END
+055500                 IF MF-MAINTENANCE-ON
+055600                     CLOSE MAINTENANCE-FLAG-FILE
+055700                     MOVE HTTP-SERVICE-UNAVAILABLE TO
+055800                         GM-ERROR-STATUS
+055900                     IF MF-MESSAGE NOT = SPACES
+056000                         MOVE MF-MESSAGE TO GM-ERROR-MSG
+056100                     ELSE
+056200                         MOVE GM-MAINT-DEFAULT-MSG TO GM-ERROR-MSG
+056300                     END-IF
+056400                     MOVE ZERO TO ARG-VALUE
+056500                     MOVE 'MAINT' TO GM-AUDIT-OUTCOME
+056600                     PERFORM 2020-WRITE-AUDIT THRU 2020-EXIT
+056700                     PERFORM 2900-SEND-ERROR THRU 2900-EXIT
+056800                 END-IF
+056900         END-READ
+057000         CLOSE MAINTENANCE-FLAG-FILE
+057100     END-IF.
+057200 1580-EXIT.
+057300     EXIT.
+
+057400*    A missing RATE-LIMIT-CONFIG file, or a record whose count is
+057500*    zero, leaves GM-RATE-LIMIT-MAX at its built-in default of
+057600*    60 -- same "not there yet" fallback as GAMECFG/MSGCFG, so
+057700*    ops only has to drop the file when it actually wants to
+057800*    retune the threshold.
+057900 1590-LOAD-RATE-LIMIT-CONFIG.
+058000     OPEN INPUT RATE-LIMIT-CONFIG-FILE
+058100     IF GM-RATELIMCFG-FILE-OK
+058200         READ RATE-LIMIT-CONFIG-FILE
+058300             AT END
+058400                 CONTINUE
+058500         END-READ
+058600         IF RC-MAX-PER-MINUTE NOT = ZERO
+058700             MOVE RC-MAX-PER-MINUTE TO GM-RATE-LIMIT-MAX
+058800         END-IF
+058900         CLOSE RATE-LIMIT-CONFIG-FILE
+059000     END-IF.
+059100 1590-EXIT.
+059200     EXIT.
+
+059300*    ----------------------------------------------------------
+059400*    A caller behind a proxy that strips CF-Connecting-IP can't
+059500*    be told apart from any other anonymous caller, so it is
+059600*    let through unthrottled rather than rejecting every request
+059700*    the platform doesn't tag with an IP.
+059800*    ----------------------------------------------------------
+059900 1600-CHECK-RATE-LIMIT.
+060000     CALL "get_http_header" USING HTTP-HDR-CLIENT-IP
+060100                                   GM-CLIENT-IP.
+060200     IF GM-CLIENT-IP NOT = SPACES
+060300         PERFORM 1610-OPEN-RATE-FILE THRU 1610-EXIT
+060400         MOVE GM-CLIENT-IP TO RL-CLIENT-IP
+060500         READ RATE-LIMIT-FILE
+060600             INVALID KEY
+060700                 PERFORM 1620-INIT-RATE THRU 1620-EXIT
+060800         END-READ
+060900         PERFORM 1630-ROLL-WINDOW THRU 1630-EXIT
+061000         ADD 1 TO RL-REQUEST-COUNT
+061100         PERFORM 1640-WRITE-RATE THRU 1640-EXIT
+061200         IF RL-REQUEST-COUNT > GM-RATE-LIMIT-MAX
+061300             CLOSE RATE-LIMIT-FILE
+061400             MOVE HTTP-TOO-MANY-REQUESTS TO GM-ERROR-STATUS
+061500             MOVE GM-LANG-RATE-LIMITED(GM-LANG-IDX)
+061600                 TO GM-ERROR-MSG
+061700             MOVE ZERO TO ARG-VALUE
+061800             MOVE 'RATELIM' TO GM-AUDIT-OUTCOME
+061900             PERFORM 2020-WRITE-AUDIT THRU 2020-EXIT
+062000             PERFORM 2900-SEND-ERROR THRU 2900-EXIT
+062100         END-IF
+062200         CLOSE RATE-LIMIT-FILE
+062300     END-IF.
+062400 1600-EXIT.
+062500     EXIT.
+
+062600*    First request from an IP in a very long time won't find the
+062700*    file yet -- create it and reopen for update rather than
+062800*    treating that as an error.
+062900 1610-OPEN-RATE-FILE.
+063000     OPEN I-O RATE-LIMIT-FILE
+063100     IF NOT GM-RATE-FILE-OK
+063200         OPEN OUTPUT RATE-LIMIT-FILE
+063300         CLOSE RATE-LIMIT-FILE
+063400         OPEN I-O RATE-LIMIT-FILE
+063500     END-IF.
+063600 1610-EXIT.
+063700     EXIT.
+
+063800 1620-INIT-RATE.
+063900     SET GM-RATE-IS-NEW TO TRUE
+064000     MOVE GM-CLIENT-IP TO RL-CLIENT-IP
+064100     MOVE ZERO TO RL-WINDOW
+064200     MOVE ZERO TO RL-REQUEST-COUNT.
+064300 1620-EXIT.
+064400     EXIT.
+
+064500*    A new one-minute window resets the count instead of letting
+064600*    it accumulate across windows, so the limit is truly a
+064700*    requests-per-minute threshold and not a lifetime cap.
+064800 1630-ROLL-WINDOW.
+064900     ACCEPT CURRENT-TIME FROM TIME
+065000     COMPUTE GM-CURR-WINDOW = T-HOURS * 100 + T-MINS
+065100     IF RL-WINDOW NOT = GM-CURR-WINDOW
+065200         MOVE GM-CURR-WINDOW TO RL-WINDOW
+065300         MOVE ZERO TO RL-REQUEST-COUNT
+065400     END-IF.
+065500 1630-EXIT.
+065600     EXIT.
+
+065700 1640-WRITE-RATE.
+065800     IF GM-RATE-IS-NEW
+065900         WRITE RATE-LIMIT-RECORD
+066000     ELSE
+066100         REWRITE RATE-LIMIT-RECORD
+066200     END-IF.
+066300 1640-EXIT.
+066400     EXIT.
+
+066500 2000-READ-PICK.
+066600*    get_http_form returns zero when the "pick" field was never
+066700*    submitted at all, and the raw form value otherwise -- that
+066800*    lets us tell a missing pick apart from one that was sent
+066900*    but is out of range.
+067000     CALL "get_http_form" USING ARG-NAME RETURNING ARG-VALUE.
+067100     EVALUATE TRUE
+067200         WHEN ARG-VALUE >= 1 AND ARG-VALUE <= 5
+067300             MOVE CHOICE(ARG-VALUE) TO PLAYER-CHOICE
+067400             MOVE 'ACCEPTED' TO GM-AUDIT-OUTCOME
+067500         WHEN ARG-VALUE = 0
+067600             MOVE GM-LANG-NO-INPUT(GM-LANG-IDX) TO GM-ERROR-MSG
+067700             MOVE 'MISSING' TO GM-AUDIT-OUTCOME
+067800             PERFORM 2020-WRITE-AUDIT THRU 2020-EXIT
+067900             PERFORM 2900-SEND-ERROR THRU 2900-EXIT
+068000         WHEN OTHER
+068100             MOVE GM-LANG-BAD-PICK(GM-LANG-IDX) TO GM-ERROR-MSG
+068200             MOVE 'INVALID' TO GM-AUDIT-OUTCOME
+068300             PERFORM 2020-WRITE-AUDIT THRU 2020-EXIT
+068400             PERFORM 2900-SEND-ERROR THRU 2900-EXIT
+068500     END-EVALUATE
+068600     PERFORM 2020-WRITE-AUDIT THRU 2020-EXIT
+068700     DISPLAY "player: " ARG-VALUE
+068800     DISPLAY "player: " PLAYER-CHOICE.
+068900 2000-EXIT.
+069000     EXIT.
+
+069100*    Every submission of the "pick" field is recorded here,
+069200*    accepted or rejected, since a rejected request is still a
+069300*    request compliance wants a record of.
+069400 2020-WRITE-AUDIT.
+069500     ACCEPT GM-SYS-DATE FROM DATE YYYYMMDD
+069600     ACCEPT GM-SYS-TIME FROM TIME
+069700     MOVE GM-SYS-DATE TO AL-DATE
+069800     MOVE GM-SYS-TIME TO AL-TIME
+069900     MOVE ARG-NAME TO AL-ARG-NAME
+070000     MOVE ARG-VALUE TO AL-ARG-VALUE
+070100     MOVE GM-AUDIT-OUTCOME TO AL-OUTCOME
+070200     OPEN EXTEND AUDIT-LOG-FILE
+070300     IF NOT GM-AUDIT-FILE-OK
+070400         OPEN OUTPUT AUDIT-LOG-FILE
+070500     END-IF
+070600     WRITE AUDIT-LOG-RECORD
+070700     CLOSE AUDIT-LOG-FILE.
+070800 2020-EXIT.
+070900     EXIT.
+
+071000*    A missing "session" leaves GM-SESSION-ID blank, which every
+071100*    later paragraph treats as "no tournament mode for this
+071200*    request" -- a caller who never asks for it sees no change
+071300*    in behavior.  "bestof" of zero or omitted means a single
+071400*    throw decides the match (GM-MAJORITY of 1).
+071500 2100-READ-MATCH-PARAMS.
+071600     CALL "get_http_form_str" USING ARG-NAME-SESSION
+071700                                     GM-SESSION-ID.
+071800     IF GM-SESSION-ID NOT = SPACES
+071900         CALL "get_http_form" USING ARG-NAME-BESTOF
+072000             RETURNING GM-BEST-OF
+072100         IF GM-BEST-OF = ZERO
+072200             MOVE 1 TO GM-BEST-OF
+072300         END-IF
+072400         DIVIDE GM-BEST-OF BY 2 GIVING GM-MAJORITY
+072500         ADD 1 TO GM-MAJORITY
+072600     END-IF.
+072700 2100-EXIT.
+072800     EXIT.
+
+072900 2200-READ-PLAYERID.
+073000     CALL "get_http_form_str" USING ARG-NAME-PLAYERID
+073100                                     GM-PLAYER-ID.
+073200 2200-EXIT.
+073300     EXIT.
+
+073400 2250-READ-DISPLAY-NAME.
+073500     CALL "get_http_form_str" USING ARG-NAME-DISPNAME
+073600                                     GM-DISPLAY-NAME.
+073700 2250-EXIT.
+073800     EXIT.
+
+073900*    Anything other than 1-3 (missing, zero, or a bad value the
+074000*    platform can't even parse as a digit) plays normal.
+074100 2260-READ-DIFFICULTY.
+074200     CALL "get_http_form" USING ARG-NAME-DIFFICULTY
+074300         RETURNING GM-DIFFICULTY
+074400     IF GM-DIFFICULTY < 1 OR GM-DIFFICULTY > 3
+074500         MOVE 2 TO GM-DIFFICULTY
+074600     END-IF.
+074700 2260-EXIT.
+074800     EXIT.
+
+074900*    A missing "requestid" leaves GM-REQUEST-ID blank, which
+075000*    2400-CHECK-IDEMPOTENCY treats as "score this request every
+075100*    time" -- a caller who never asks for dedup sees no change in
+075200*    behavior.
+075300 2300-READ-REQUEST-ID.
+075400     CALL "get_http_form_str" USING ARG-NAME-REQID
+075500                                     GM-REQUEST-ID.
+075600 2300-EXIT.
+075700     EXIT.
+
+075800*    A request id already on file means this is a retried
+075900*    submission -- replay the stored outcome instead of drawing a
+076000*    fresh computer pick and recording it a second time.
+076100 2400-CHECK-IDEMPOTENCY.
+076200     IF GM-REQUEST-ID NOT = SPACES
+076300         PERFORM 2410-OPEN-IDEMP-FILE THRU 2410-EXIT
+076400         MOVE GM-REQUEST-ID TO IK-REQUEST-ID
+076500         READ IDEMPOTENCY-FILE
+076600             INVALID KEY
+076700                 CONTINUE
+076800             NOT INVALID KEY
+076900                 SET GM-IDEMPOTENT-REPLAY TO TRUE
+077000                 MOVE IK-PLAYER-CHOICE TO PLAYER-CHOICE
+077100                 MOVE IK-COMPUTER-CHOICE TO COMPUTER-CHOICE
+077200                 MOVE IK-RESULT TO RESULT
+077300                 MOVE IK-RESULT-DISPLAY TO GM-RESULT-DISPLAY
+077400                 MOVE IK-MATCH-TEXT TO GM-MATCH-TEXT
+077500                 MOVE IK-PROFILE-TEXT TO GM-PROFILE-TEXT
+077600         END-READ
+077700         CLOSE IDEMPOTENCY-FILE
+077800     END-IF.
+077900 2400-EXIT.
+078000     EXIT.
+
+078100*    First time a request id is seen, the file won't have it yet
+078200*    -- create it and reopen for update rather than treating that
+078300*    as an error.
+078400 2410-OPEN-IDEMP-FILE.
+078500     OPEN I-O IDEMPOTENCY-FILE
+078600     IF NOT GM-IDEMP-FILE-OK
+078700         OPEN OUTPUT IDEMPOTENCY-FILE
+078800         CLOSE IDEMPOTENCY-FILE
+078900         OPEN I-O IDEMPOTENCY-FILE
+079000     END-IF.
+079100 2410-EXIT.
+079200     EXIT.
+
+079300 2450-SAVE-IDEMPOTENCY.
+079400     IF GM-REQUEST-ID NOT = SPACES
+079500         PERFORM 2410-OPEN-IDEMP-FILE THRU 2410-EXIT
+079600         MOVE GM-REQUEST-ID TO IK-REQUEST-ID
+079700         MOVE PLAYER-CHOICE TO IK-PLAYER-CHOICE
+079800         MOVE COMPUTER-CHOICE TO IK-COMPUTER-CHOICE
+079900         MOVE RESULT TO IK-RESULT
+080000         MOVE GM-RESULT-DISPLAY TO IK-RESULT-DISPLAY
+080100         MOVE GM-MATCH-TEXT TO IK-MATCH-TEXT
+080200         MOVE GM-PROFILE-TEXT TO IK-PROFILE-TEXT
+080300         WRITE IDEMPOTENCY-RECORD
+080400         CLOSE IDEMPOTENCY-FILE
+080500     END-IF.
+080600 2450-EXIT.
+080700     EXIT.
+
+080800 2900-SEND-ERROR.
+080900     CALL "set_http_status" USING GM-ERROR-STATUS.
+081000     IF GM-JSON-MODE
+081100         MOVE SPACES TO GM-JSON-BUFFER
+081200         STRING '{"error":"' DELIMITED BY SIZE
+081300                FUNCTION TRIM(GM-ERROR-MSG) DELIMITED BY SIZE
+081400                '"}' DELIMITED BY SIZE
+081500             INTO GM-JSON-BUFFER
+081600         CALL "set_http_body" USING GM-JSON-BUFFER
+081700     ELSE
+081800         CALL "set_http_body" USING GM-ERROR-MSG
+081900     END-IF.
+082000     PERFORM 2950-DUMP-DIAGNOSTICS THRU 2950-EXIT.
+082100     STOP RUN.
+082200 2900-EXIT.
+082300     EXIT.
+
+082400 2950-DUMP-DIAGNOSTICS.
+082500     MOVE ARG-VALUE TO GM-DIAG-ARG-VALUE
+082600     MOVE PLAYER-CHOICE TO GM-DIAG-PLAYER-CHOICE
+082700     MOVE ZERO TO GM-DIAG-CHOICE-IND
+082800     MOVE LENGTH OF GM-DIAG-DUMP TO GM-DIAG-DUMP-LEN
+082900     CALL "CBL_OC_DUMP" USING GM-DIAG-DUMP GM-DIAG-DUMP-LEN.
+083000 2950-EXIT.
+083100     EXIT.
+
+083200 3000-COMPUTE-CHOICE.
+083300*    Difficulty 3 (hard) skips the odds-weighted draw entirely
+083400*    and deliberately picks something that beats the player;
+083500*    anything else draws off GAME-ODDS the way it always has.
+083600     IF GM-DIFFICULTY-HARD
+083700         PERFORM 3050-PICK-WINNING-CHOICE THRU 3050-EXIT
+083800     ELSE
+083900*    A platform-supplied random-bytes call replaces seeding off
+084000*    the clock -- under bursty traffic, multiple edge requests
+084100*    landing in the same millisecond used to draw the same
+084200*    computer pick, which players noticed.
+084300         CALL "get_random_bytes" USING GM-RAND-RAW
+084400         DIVIDE GM-RAND-RAW BY 100 GIVING GM-RAND-QUOTIENT
+084500             REMAINDER RAND-NUM
+084600         SET GM-ODDS-IDX TO 1
+084700         SEARCH GM-ODDS-CUM-ENTRY
+084800             AT END
+084900                 SET GM-ODDS-IDX TO 5
+085000             WHEN RAND-NUM < GM-ODDS-CUM-WEIGHT(GM-ODDS-IDX)
+085100                 CONTINUE
+085200         END-SEARCH
+085300         MOVE CHOICE(GM-ODDS-IDX) TO COMPUTER-CHOICE
+085400     END-IF.
+085500 3000-EXIT.
+085600     EXIT.
+
+085700 3050-PICK-WINNING-CHOICE.
+085800     SET GM-BEATS-IDX TO 1
+085900     SEARCH GM-BEATS-ENTRY
+086000         AT END
+086100             CONTINUE
+086200         WHEN GM-BEATS-WHAT(GM-BEATS-IDX, 1) = PLAYER-CHOICE OR
+086300              GM-BEATS-WHAT(GM-BEATS-IDX, 2) = PLAYER-CHOICE
+086400             CONTINUE
+086500     END-SEARCH
+086600     MOVE CHOICE(GM-BEATS-IDX) TO COMPUTER-CHOICE.
+086700 3050-EXIT.
+086800     EXIT.
+
+086900*    The win/lose/tie call itself now lives in WINLOSE, called
+087000*    subprogram, so the regression driver can exercise every
+087100*    PLAYER-CHOICE/COMPUTER-CHOICE combination without a pick
+087200*    request behind it; this paragraph keeps the localized
+087300*    display text on RESULT the way it always has.
+087400 4000-DETERMINE-RESULT.
+087500     CALL "WINLOSE" USING PLAYER-CHOICE COMPUTER-CHOICE RESULT
+087600     EVALUATE RESULT
+087700         WHEN 'Tie!'
+087800             MOVE GM-LANG-TIE(GM-LANG-IDX) TO GM-RESULT-DISPLAY
+087900         WHEN 'You win!'
+088000             MOVE GM-LANG-WIN(GM-LANG-IDX) TO GM-RESULT-DISPLAY
+088100         WHEN OTHER
+088200             MOVE GM-LANG-LOSE(GM-LANG-IDX) TO GM-RESULT-DISPLAY
+088300     END-EVALUATE.
+088400 4000-EXIT.
+088500     EXIT.
+
+088600*    ----------------------------------------------------------
+088700*    Best-of-N tournament bookkeeping.  Skipped entirely when
+088800*    the caller never sent a "session" field, so a plain single
+088900*    throw behaves exactly as it did before this file existed.
+089000*    ----------------------------------------------------------
+089100 4500-UPDATE-MATCH-STATE.
+089200     IF GM-SESSION-ID NOT = SPACES
+089300         PERFORM 4510-OPEN-MATCH-FILE THRU 4510-EXIT
+089400         MOVE GM-SESSION-ID TO MT-SESSION-ID
+089500         READ MATCH-STATE-FILE
+089600             INVALID KEY
+089700                 PERFORM 4520-INIT-MATCH THRU 4520-EXIT
+089800         END-READ
+089900         PERFORM 4530-TALLY-ROUND THRU 4530-EXIT
+090000         PERFORM 4540-CHECK-WINNER THRU 4540-EXIT
+090100         PERFORM 4550-WRITE-MATCH THRU 4550-EXIT
+090200         CLOSE MATCH-STATE-FILE
+090300     END-IF.
+090400 4500-EXIT.
+090500     EXIT.
+
+090600 4510-OPEN-MATCH-FILE.
+090700*    The first tournament throw for a session id won't find the
+090800*    file yet -- create it and reopen for update rather than
+090900*    treating that as an error.
+091000     OPEN I-O MATCH-STATE-FILE
+091100     IF NOT GM-MATCH-FILE-OK
+091200         OPEN OUTPUT MATCH-STATE-FILE
+091300         CLOSE MATCH-STATE-FILE
+091400         OPEN I-O MATCH-STATE-FILE
+091500     END-IF.
+091600 4510-EXIT.
+091700     EXIT.
+
+091800 4520-INIT-MATCH.
+091900     SET GM-MATCH-IS-NEW TO TRUE
+092000     MOVE GM-SESSION-ID TO MT-SESSION-ID
+092100     MOVE GM-BEST-OF TO MT-BEST-OF
+092200     MOVE ZERO TO MT-PLAYER-WINS
+092300     MOVE ZERO TO MT-COMPUTER-WINS
+092400     MOVE ZERO TO MT-TIES
+092500     MOVE SPACES TO MT-MATCH-WINNER.
+092600 4520-EXIT.
+092700     EXIT.
+
+092800 4530-TALLY-ROUND.
+092900     EVALUATE RESULT
+093000         WHEN 'You win!'
+093100             ADD 1 TO MT-PLAYER-WINS
+093200         WHEN 'You lose!'
+093300             ADD 1 TO MT-COMPUTER-WINS
+093400         WHEN OTHER
+093500             ADD 1 TO MT-TIES
+093600     END-EVALUATE.
+093700 4530-EXIT.
+093800     EXIT.
+
+093900 4540-CHECK-WINNER.
+094000     IF MT-PLAYER-WINS >= GM-MAJORITY
+094100         MOVE 'PLAYER' TO MT-MATCH-WINNER
+094200     ELSE
+094300         IF MT-COMPUTER-WINS >= GM-MAJORITY
+094400             MOVE 'COMPUTER' TO MT-MATCH-WINNER
+094500         END-IF
+094600     END-IF
+094700     PERFORM 4560-BUILD-MATCH-TEXT THRU 4560-EXIT.
+094800 4540-EXIT.
+094900     EXIT.
+
+095000 4550-WRITE-MATCH.
+095100     IF GM-MATCH-IS-NEW
+095200         WRITE MATCH-STATE-RECORD
+095300     ELSE
+095400         REWRITE MATCH-STATE-RECORD
+095500     END-IF
+095600*    A decided match clears its own record so the same session
+095700*    id can start a brand new match the next time it is used.
+095800     IF MT-MATCH-WINNER NOT = SPACES
+095900         DELETE MATCH-STATE-FILE RECORD
+096000     END-IF.
+096100 4550-EXIT.
+096200     EXIT.
+
+096300 4560-BUILD-MATCH-TEXT.
+096400     MOVE SPACES TO GM-MATCH-TEXT
+096500     IF MT-MATCH-WINNER = SPACES
+096600         STRING 'Match: '            DELIMITED BY SIZE
+096700                MT-PLAYER-WINS       DELIMITED BY SIZE
+096800                '-'                  DELIMITED BY SIZE
+096900                MT-COMPUTER-WINS     DELIMITED BY SIZE
+097000                ' (best of '         DELIMITED BY SIZE
+097100                MT-BEST-OF           DELIMITED BY SIZE
+097200                ')'                  DELIMITED BY SIZE
+097300             INTO GM-MATCH-TEXT
+097400     ELSE
+097500         STRING 'Match: '            DELIMITED BY SIZE
+097600                MT-PLAYER-WINS       DELIMITED BY SIZE
+097700                '-'                  DELIMITED BY SIZE
+097800                MT-COMPUTER-WINS     DELIMITED BY SIZE
+097900                ' -- '               DELIMITED BY SIZE
+098000                FUNCTION TRIM(MT-MATCH-WINNER) DELIMITED BY SIZE
+098100                ' wins the match!'   DELIMITED BY SIZE
+098200             INTO GM-MATCH-TEXT
+098300     END-IF.
+098400 4560-EXIT.
+098500     EXIT.
+
+098600*    ----------------------------------------------------------
+098700*    Lifetime win/loss bookkeeping.  Skipped entirely when the
+098800*    caller never sent a "playerid" field, same as the
+098900*    tournament state above.
+099000*    ----------------------------------------------------------
+099100 4800-UPDATE-PLAYER-PROFILE.
+099200     IF GM-PLAYER-ID NOT = SPACES
+099300         PERFORM 4810-OPEN-PROFILE-FILE THRU 4810-EXIT
+099400         MOVE GM-PLAYER-ID TO PP-PLAYER-ID
+099500         READ PLAYER-PROFILE-FILE
+099600             INVALID KEY
+099700                 PERFORM 4820-INIT-PROFILE THRU 4820-EXIT
+099800         END-READ
+099900         PERFORM 4825-APPLY-DISPLAY-NAME THRU 4825-EXIT
+100000         PERFORM 4830-TALLY-PROFILE THRU 4830-EXIT
+100100         PERFORM 4840-WRITE-PROFILE THRU 4840-EXIT
+100200         CLOSE PLAYER-PROFILE-FILE
+100300     END-IF.
+100400 4800-EXIT.
+100500     EXIT.
+
+100600 4810-OPEN-PROFILE-FILE.
+100700*    First visit for a player id won't find the file yet --
+100800*    create it and reopen for update rather than treating that
+100900*    as an error.
+101000     OPEN I-O PLAYER-PROFILE-FILE
+101100     IF NOT GM-PROFILE-FILE-OK
+101200         OPEN OUTPUT PLAYER-PROFILE-FILE
+101300         CLOSE PLAYER-PROFILE-FILE
+101400         OPEN I-O PLAYER-PROFILE-FILE
+101500     END-IF.
+101600 4810-EXIT.
+101700     EXIT.
+
+101800 4820-INIT-PROFILE.
+101900     SET GM-PROFILE-IS-NEW TO TRUE
+102000     MOVE GM-PLAYER-ID TO PP-PLAYER-ID
+102100     MOVE ZERO TO PP-WINS
+102200     MOVE ZERO TO PP-LOSSES
+102300     MOVE ZERO TO PP-TIES
+102400     MOVE SPACES TO PP-DISPLAY-NAME.
+102500 4820-EXIT.
+102600     EXIT.
+
+102700*    A caller sends a display name on whichever visit they get
+102800*    around to it -- once on file, it sticks until a later visit
+102900*    sends a new one.
+103000 4825-APPLY-DISPLAY-NAME.
+103100     IF GM-DISPLAY-NAME NOT = SPACES
+103200         MOVE GM-DISPLAY-NAME TO PP-DISPLAY-NAME
+103300     END-IF.
+103400 4825-EXIT.
+103500     EXIT.
+
+103600 4830-TALLY-PROFILE.
+103700     EVALUATE RESULT
+103800         WHEN 'You win!'
+103900             ADD 1 TO PP-WINS
+104000         WHEN 'You lose!'
+104100             ADD 1 TO PP-LOSSES
+104200         WHEN OTHER
+104300             ADD 1 TO PP-TIES
+104400     END-EVALUATE
+104500     MOVE SPACES TO GM-PROFILE-TEXT
+104600     STRING 'lifetime record: ' DELIMITED BY SIZE
+104700            PP-WINS             DELIMITED BY SIZE
+104800            '-'                 DELIMITED BY SIZE
+104900            PP-LOSSES           DELIMITED BY SIZE
+105000            '-'                 DELIMITED BY SIZE
+105100            PP-TIES             DELIMITED BY SIZE
+105200         INTO GM-PROFILE-TEXT.
+105300 4830-EXIT.
+105400     EXIT.
+
+105500 4840-WRITE-PROFILE.
+105600     IF GM-PROFILE-IS-NEW
+105700         WRITE PLAYER-PROFILE-RECORD
+105800     ELSE
+105900         REWRITE PLAYER-PROFILE-RECORD
+106000     END-IF.
+106100 4840-EXIT.
+106200     EXIT.
+
+106300 5000-BUILD-RESPONSE.
+106400     IF GM-JSON-MODE
+106500         PERFORM 5100-BUILD-JSON-BODY THRU 5100-EXIT
+106600     ELSE
+106700         PERFORM 5200-BUILD-TEXT-BODY THRU 5200-EXIT
+106800     END-IF.
+106900 5000-EXIT.
+107000     EXIT.
+
+107100 5100-BUILD-JSON-BODY.
+107200*    Built up field by field with a running pointer, rather than
+107300*    one all-or-nothing STRING, since the "match"/"profile"
+107400*    fields are each only present when the caller asked for
+107500*    that feature.
+107600     MOVE SPACES TO GM-JSON-BUFFER
+107700     MOVE 1 TO GM-JSON-PTR
+107800     STRING '{"player":"'          DELIMITED BY SIZE
+107900            FUNCTION TRIM(PLAYER-CHOICE)   DELIMITED BY SIZE
+108000            '","computer":"'       DELIMITED BY SIZE
+108100            FUNCTION TRIM(COMPUTER-CHOICE) DELIMITED BY SIZE
+108200            '","result":"'         DELIMITED BY SIZE
+108300            FUNCTION TRIM(GM-RESULT-DISPLAY) DELIMITED BY SIZE
+108400            '"'                    DELIMITED BY SIZE
+108500         INTO GM-JSON-BUFFER
+108600         WITH POINTER GM-JSON-PTR
+108700     IF GM-SESSION-ID NOT = SPACES
+108800         STRING ',"match":"'           DELIMITED BY SIZE
+108900                FUNCTION TRIM(GM-MATCH-TEXT)   DELIMITED BY SIZE
+109000                '"'                    DELIMITED BY SIZE
+109100             INTO GM-JSON-BUFFER
+109200             WITH POINTER GM-JSON-PTR
+109300     END-IF
+109400     IF GM-PLAYER-ID NOT = SPACES
+109500         STRING ',"profile":"'         DELIMITED BY SIZE
+109600                FUNCTION TRIM(GM-PROFILE-TEXT) DELIMITED BY SIZE
+109700                '"'                    DELIMITED BY SIZE
+109800             INTO GM-JSON-BUFFER
+109900             WITH POINTER GM-JSON-PTR
+110000     END-IF
+110100     STRING '}' DELIMITED BY SIZE
+110200         INTO GM-JSON-BUFFER
+110300         WITH POINTER GM-JSON-PTR
+110400     CALL "set_http_body" USING GM-JSON-BUFFER.
+110500 5100-EXIT.
+110600     EXIT.
+
+110700 5200-BUILD-TEXT-BODY.
+110800     CALL "append_http_body" USING "Computer chose "
+110900     CALL "append_http_body" USING COMPUTER-CHOICE
+111000     CALL "append_http_body" USING "\n"
+111100     CALL "append_http_body" USING "Player chose "
+111200     CALL "append_http_body" USING PLAYER-CHOICE
+111300     CALL "append_http_body" USING "\n"
+111400     CALL "append_http_body" USING GM-RESULT-DISPLAY
+111500     CALL "append_http_body" USING "\n"
+111600     IF GM-SESSION-ID NOT = SPACES
+111700         CALL "append_http_body" USING GM-MATCH-TEXT
+111800         CALL "append_http_body" USING "\n"
+111900     END-IF
+112000     IF GM-PLAYER-ID NOT = SPACES
+112100         CALL "append_http_body" USING GM-PROFILE-TEXT
+112200         CALL "append_http_body" USING "\n"
+112300     END-IF.
+112400 5200-EXIT.
+112500     EXIT.
+
+112600 6000-SAVE-RESULT.
+112700     ACCEPT GM-SYS-DATE FROM DATE YYYYMMDD.
+112800     ACCEPT GM-SYS-TIME FROM TIME.
+112900     MOVE GM-SYS-DATE TO GR-DATE.
+113000     MOVE GM-SYS-TIME TO GR-TIME.
+113100     MOVE PLAYER-CHOICE TO GR-PLAYER-CHOICE.
+113200     MOVE COMPUTER-CHOICE TO GR-COMPUTER-CHOICE.
+113300     MOVE RESULT TO GR-RESULT.
+113400     OPEN EXTEND GAME-RESULT-FILE.
+113500     IF NOT GM-RESULT-FILE-OK
+113600         OPEN OUTPUT GAME-RESULT-FILE
+113700     END-IF.
+113800     WRITE GAME-RESULT-RECORD.
+113900     CLOSE GAME-RESULT-FILE.
+114000     PERFORM 6100-INSERT-DB-RESULT THRU 6100-EXIT.
+114100 6000-EXIT.
+114200     EXIT.
+
+114300*    The flat file above is still what STATSRPT reads, so a
+114400*    failed insert here does not fail the request -- it only
+114500*    means this play is missing from the reporting database
+114600*    until whatever is wrong with it gets fixed.
+114700 6100-INSERT-DB-RESULT.
+114800     CALL "RESULTDB" USING GAME-RESULT-RECORD GM-DB-STATUS.
+114900 6100-EXIT.
+115000     EXIT.
+
+115100 9999-EXIT.
+115200     STOP RUN.
