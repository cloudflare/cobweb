@@ -0,0 +1,232 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SORTFRQ.
+000300 AUTHOR. J MERRILL.
+000400 INSTALLATION. COBWEB GAME SERVICES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  SORTFRQ
+000900*
+001000*  Nightly batch job.  Tallies PLAYER-CHOICE and COMPUTER-CHOICE
+001100*  from the GAME-RESULT file and uses the SORT verb to rank each
+001200*  one by frequency, highest first, so we can tell whether
+001300*  players are clustering on one pick (in which case the fixed
+001400*  odds WORKER draws the computer's pick from may be giving the
+001500*  house an unfair edge) and tune GAMECFG's weights accordingly.
+001600*  Run after STATSRPT in the overnight batch window.
+001700*
+001800*  Modification history
+001900*  ---------------------------------------------------------------
+002000*  2026-08-09  jm  Original program.
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT GAME-RESULT-FILE ASSIGN TO "GAMERES"
+002600         ORGANIZATION IS LINE SEQUENTIAL
+002700         FILE STATUS IS FQ-RESULT-FILE-STATUS.
+002800     SELECT FREQ-SORT-FILE ASSIGN TO "SRTFRQ".
+002900     SELECT FREQ-REPORT-FILE ASSIGN TO "CHOICEFRQ.TXT"
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS FQ-REPORT-FILE-STATUS.
+
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  GAME-RESULT-FILE.
+003500 COPY "gamerec.cpy".
+
+003600 SD  FREQ-SORT-FILE.
+003700 01  FS-RECORD.
+003800     05  FS-COUNT                PIC 9(07).
+003900     05  FS-CHOICE-NAME          PIC X(08).
+
+004000 FD  FREQ-REPORT-FILE.
+004100 01  FREQ-REPORT-LINE            PIC X(80).
+
+004200 WORKING-STORAGE SECTION.
+004300     77 FQ-RESULT-FILE-STATUS    PIC X(02) VALUE '00'.
+004400        88 FQ-RESULT-FILE-OK               VALUE '00'.
+004500        88 FQ-RESULT-FILE-EOF              VALUE '10'.
+004600     77 FQ-REPORT-FILE-STATUS    PIC X(02) VALUE '00'.
+004700     77 FQ-EOF-SWITCH            PIC X(01) VALUE 'N'.
+004800        88 FQ-AT-EOF                       VALUE 'Y'.
+004900     77 FQ-SORT-EOF-SWITCH       PIC X(01) VALUE 'N'.
+005000        88 FQ-SORT-AT-EOF                  VALUE 'Y'.
+005100     77 FQ-RANK                  PIC 9(02) COMP.
+
+005200     01 FQ-PLAYER-TABLE.
+005300        05 FQ-PLAYER-ENTRY OCCURS 5 TIMES
+005400              INDEXED BY FQ-PLAYER-IDX.
+005500           10 FQ-PLAYER-NAME     PIC X(08).
+005600           10 FQ-PLAYER-COUNT    PIC 9(07) COMP.
+
+005700     01 FQ-COMPUTER-TABLE.
+005800        05 FQ-COMPUTER-ENTRY OCCURS 5 TIMES
+005900              INDEXED BY FQ-COMPUTER-IDX.
+006000           10 FQ-COMPUTER-NAME   PIC X(08).
+006100           10 FQ-COMPUTER-COUNT  PIC 9(07) COMP.
+
+006200     01 FQ-HEADING-1             PIC X(80) VALUE
+006300        'CHOICE FREQUENCY RANKING'.
+006400     01 FQ-SECTION-HEADING       PIC X(80).
+006500     01 FQ-BLANK-LINE            PIC X(80) VALUE SPACES.
+006600     01 FQ-DETAIL-LINE.
+006700        05 FILLER                PIC X(04) VALUE SPACES.
+006800        05 FQ-DTL-RANK           PIC Z9.
+006900        05 FILLER                PIC X(02) VALUE SPACES.
+007000        05 FQ-DTL-NAME           PIC X(10).
+007100        05 FQ-DTL-COUNT          PIC ZZZ,ZZ9.
+007200        05 FILLER                PIC X(44) VALUE SPACES.
+
+007300 PROCEDURE DIVISION.
+
+007400 0000-MAINLINE.
+007500     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+007600     PERFORM 2000-TALLY-RESULTS THRU 2000-EXIT
+007700             UNTIL FQ-AT-EOF
+007800     PERFORM 3000-RANK-PLAYER THRU 3000-EXIT
+007900     PERFORM 3500-RANK-COMPUTER THRU 3500-EXIT
+008000     PERFORM 4000-TERMINATE THRU 4000-EXIT
+008100     GO TO 9999-EXIT.
+
+008200 1000-INITIALIZE.
+008300     MOVE 'rock' TO FQ-PLAYER-NAME(1)
+008400     MOVE 'scissors' TO FQ-PLAYER-NAME(2)
+008500     MOVE 'paper' TO FQ-PLAYER-NAME(3)
+008600     MOVE 'lizard' TO FQ-PLAYER-NAME(4)
+008700     MOVE 'spock' TO FQ-PLAYER-NAME(5)
+008800     PERFORM VARYING FQ-PLAYER-IDX FROM 1 BY 1
+008900             UNTIL FQ-PLAYER-IDX > 5
+009000         MOVE ZERO TO FQ-PLAYER-COUNT(FQ-PLAYER-IDX)
+009100         MOVE FQ-PLAYER-NAME(FQ-PLAYER-IDX)
+009200             TO FQ-COMPUTER-NAME(FQ-PLAYER-IDX)
+009300         MOVE ZERO TO FQ-COMPUTER-COUNT(FQ-PLAYER-IDX)
+009400     END-PERFORM
+009500     OPEN INPUT GAME-RESULT-FILE
+009600     IF NOT FQ-RESULT-FILE-OK
+009700         DISPLAY "SORTFRQ: cannot open GAME-RESULT-FILE, status "
+009800                 FQ-RESULT-FILE-STATUS
+009900         MOVE 'Y' TO FQ-EOF-SWITCH
+010000     END-IF
+010100     OPEN OUTPUT FREQ-REPORT-FILE
+010200     WRITE FREQ-REPORT-LINE FROM FQ-HEADING-1
+010300     WRITE FREQ-REPORT-LINE FROM FQ-BLANK-LINE.
+010400 1000-EXIT.
+010500     EXIT.
+
+010600 2000-TALLY-RESULTS.
+010700     READ GAME-RESULT-FILE
+010800         AT END
+010900             MOVE 'Y' TO FQ-EOF-SWITCH
+011000         NOT AT END
+011100             PERFORM 2100-TALLY-ONE-RESULT THRU 2100-EXIT
+011200     END-READ.
+011300 2000-EXIT.
+011400     EXIT.
+
+011500 2100-TALLY-ONE-RESULT.
+011600     SET FQ-PLAYER-IDX TO 1
+011700     SEARCH FQ-PLAYER-ENTRY
+011800         AT END
+011900             CONTINUE
+012000         WHEN FQ-PLAYER-NAME(FQ-PLAYER-IDX) = GR-PLAYER-CHOICE
+012100             ADD 1 TO FQ-PLAYER-COUNT(FQ-PLAYER-IDX)
+012200     END-SEARCH
+012300     SET FQ-COMPUTER-IDX TO 1
+012400     SEARCH FQ-COMPUTER-ENTRY
+012500         AT END
+012600             CONTINUE
+012700         WHEN FQ-COMPUTER-NAME(FQ-COMPUTER-IDX)
+012800               = GR-COMPUTER-CHOICE
+012900             ADD 1 TO FQ-COMPUTER-COUNT(FQ-COMPUTER-IDX)
+013000     END-SEARCH.
+013100 2100-EXIT.
+013200     EXIT.
+
+013300*    ----------------------------------------------------------
+013400*    Ranks the five player-choice tallies highest-first by
+013500*    handing them to the SORT verb on FS-COUNT DESCENDING,
+013600*    rather than hand-rolling a ranking loop over the table.
+013700*    ----------------------------------------------------------
+013800 3000-RANK-PLAYER.
+013900     MOVE SPACES TO FQ-SECTION-HEADING
+014000     STRING 'Player picks, most to least frequent'
+014100         DELIMITED BY SIZE INTO FQ-SECTION-HEADING
+014200     WRITE FREQ-REPORT-LINE FROM FQ-SECTION-HEADING
+014300     SORT FREQ-SORT-FILE
+014400         ON DESCENDING KEY FS-COUNT
+014500         INPUT PROCEDURE IS 3100-RELEASE-PLAYER-COUNTS
+014600         OUTPUT PROCEDURE IS 3200-WRITE-RANKED-LINES
+014700     WRITE FREQ-REPORT-LINE FROM FQ-BLANK-LINE.
+014800 3000-EXIT.
+014900     EXIT.
+
+015000 3100-RELEASE-PLAYER-COUNTS.
+015100     PERFORM VARYING FQ-PLAYER-IDX FROM 1 BY 1
+015200             UNTIL FQ-PLAYER-IDX > 5
+015300         MOVE FQ-PLAYER-COUNT(FQ-PLAYER-IDX) TO FS-COUNT
+015400         MOVE FQ-PLAYER-NAME(FQ-PLAYER-IDX) TO FS-CHOICE-NAME
+015500         RELEASE FS-RECORD
+015600     END-PERFORM.
+015700 3100-EXIT.
+015800     EXIT.
+
+015900 3200-WRITE-RANKED-LINES.
+016000     MOVE ZERO TO FQ-RANK
+016100     MOVE 'N' TO FQ-SORT-EOF-SWITCH
+016200     PERFORM 3210-WRITE-ONE-RANKED-LINE THRU 3210-EXIT
+016300             UNTIL FQ-SORT-AT-EOF.
+016400 3200-EXIT.
+016500     EXIT.
+
+016600 3210-WRITE-ONE-RANKED-LINE.
+016700     RETURN FREQ-SORT-FILE
+016800         AT END
+016900             MOVE 'Y' TO FQ-SORT-EOF-SWITCH
+017000         NOT AT END
+017100             ADD 1 TO FQ-RANK
+017200             MOVE FQ-RANK TO FQ-DTL-RANK
+017300             MOVE FS-CHOICE-NAME TO FQ-DTL-NAME
+017400             MOVE FS-COUNT TO FQ-DTL-COUNT
+017500             WRITE FREQ-REPORT-LINE FROM FQ-DETAIL-LINE
+017600     END-RETURN.
+017700 3210-EXIT.
+017800     EXIT.
+
+017900*    ----------------------------------------------------------
+018000*    Same ranking approach as 3000-RANK-PLAYER, applied to the
+018100*    computer's picks -- reuses the same SD and output paragraph
+018200*    since only the source table differs.
+018300*    ----------------------------------------------------------
+018400 3500-RANK-COMPUTER.
+018500     MOVE SPACES TO FQ-SECTION-HEADING
+018600     STRING 'Computer picks, most to least frequent'
+018700         DELIMITED BY SIZE INTO FQ-SECTION-HEADING
+018800     WRITE FREQ-REPORT-LINE FROM FQ-SECTION-HEADING
+018900     SORT FREQ-SORT-FILE
+019000         ON DESCENDING KEY FS-COUNT
+019100         INPUT PROCEDURE IS 3600-RELEASE-COMPUTER-COUNTS
+019200         OUTPUT PROCEDURE IS 3200-WRITE-RANKED-LINES.
+019300 3500-EXIT.
+019400     EXIT.
+
+019500 3600-RELEASE-COMPUTER-COUNTS.
+019600     PERFORM VARYING FQ-COMPUTER-IDX FROM 1 BY 1
+019700             UNTIL FQ-COMPUTER-IDX > 5
+019800         MOVE FQ-COMPUTER-COUNT(FQ-COMPUTER-IDX) TO FS-COUNT
+019900         MOVE FQ-COMPUTER-NAME(FQ-COMPUTER-IDX) TO FS-CHOICE-NAME
+020000         RELEASE FS-RECORD
+020100     END-PERFORM.
+020200 3600-EXIT.
+020300     EXIT.
+
+020400 4000-TERMINATE.
+020500     IF FQ-RESULT-FILE-OK OR FQ-RESULT-FILE-EOF
+020600         CLOSE GAME-RESULT-FILE
+020700     END-IF
+020800     CLOSE FREQ-REPORT-FILE.
+020900 4000-EXIT.
+021000     EXIT.
+
+021100 9999-EXIT.
+021200     STOP RUN.
