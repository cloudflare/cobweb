@@ -0,0 +1,304 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DASHBRD.
+000300 AUTHOR. J MERRILL.
+000400 INSTALLATION. COBWEB GAME SERVICES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  DASHBRD
+000900*
+001000*  Live terminal dashboard for whoever's on call.  Shows the
+001100*  last ten plays off GAME-RESULT, the running win/loss/tie
+001200*  ratio, and how many "pick" requests AUDIT-LOG has logged in
+001300*  the current clock minute -- the same HHMM window WORKER's
+001400*  1630-ROLL-WINDOW uses for rate limiting -- so on-call can see
+001500*  at a glance whether traffic is spiking without grepping
+001600*  through console logging.
+001700*
+001800*  This is a refresh-on-keypress screen, the same idiom GAMECFG
+001900*  uses: every key re-scans both files and redraws the totals.
+002000*  Neither file has a direct-access key, so each refresh is a
+002100*  full sequential pass, same as STATSRPT and RECONCIL do.  F3
+002200*  exits.
+002300*
+002400*  Modification history
+002500*  ---------------------------------------------------------------
+002600*  2026-08-09  jm  Original program.
+002700******************************************************************
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SPECIAL-NAMES.
+003100     CRT STATUS IS DH-CRT-STATUS.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT GAME-RESULT-FILE ASSIGN TO "GAMERES"
+003500         ORGANIZATION IS LINE SEQUENTIAL
+003600         FILE STATUS IS DH-RESULT-FILE-STATUS.
+003700     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+003800         ORGANIZATION IS LINE SEQUENTIAL
+003900         FILE STATUS IS DH-AUDIT-FILE-STATUS.
+
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  GAME-RESULT-FILE.
+004300 COPY "gamerec.cpy".
+004400 FD  AUDIT-LOG-FILE.
+004500 COPY "auditlog.cpy".
+
+004600 WORKING-STORAGE SECTION.
+004700     COPY "screenio.cpy".
+
+004800     01 DH-CRT-STATUS            PIC 9(04) VALUE ZERO.
+
+004900     77 DH-RESULT-FILE-STATUS    PIC X(02) VALUE '00'.
+005000        88 DH-RESULT-FILE-OK               VALUE '00'.
+005100     77 DH-AUDIT-FILE-STATUS     PIC X(02) VALUE '00'.
+005200        88 DH-AUDIT-FILE-OK                VALUE '00'.
+
+005300     77 DH-RESULT-EOF-SWITCH     PIC X(01) VALUE 'N'.
+005400        88 DH-RESULT-AT-EOF                VALUE 'Y'.
+005500     77 DH-AUDIT-EOF-SWITCH      PIC X(01) VALUE 'N'.
+005600        88 DH-AUDIT-AT-EOF                 VALUE 'Y'.
+005700     77 DH-EXIT-SWITCH           PIC X(01) VALUE 'N'.
+005800        88 DH-EXIT-REQUESTED               VALUE 'Y'.
+
+005900     01 DH-TOTAL-PLAYS           PIC 9(07) VALUE ZERO.
+006000     01 DH-WIN-COUNT             PIC 9(07) VALUE ZERO.
+006100     01 DH-LOSS-COUNT            PIC 9(07) VALUE ZERO.
+006200     01 DH-TIE-COUNT             PIC 9(07) VALUE ZERO.
+006300     01 DH-WIN-RATE-PCT          PIC S9(03)V9(01) VALUE ZERO.
+
+006400     01 DH-CURRENT-TIME.
+006500        05 DH-CURR-HOURS         PIC 99.
+006600        05 DH-CURR-MINS          PIC 99.
+006700        05 DH-CURR-SECS          PIC 99.
+006800        05 DH-CURR-MS            PIC 999.
+006900     01 DH-CURR-DATE             PIC 9(08) VALUE ZERO.
+007000     01 DH-CURR-WINDOW           PIC 9(04) VALUE ZERO.
+007100     01 DH-AL-WINDOW             PIC 9(04) VALUE ZERO.
+007200     01 DH-REQUESTS-THIS-MINUTE  PIC 9(05) VALUE ZERO.
+
+007300*    Last ten plays, most recent first.  Index 1 is refreshed in
+007400*    from GAME-RESULT on every read; 2500-SHIFT-RECENT-PLAYS
+007500*    pushes the older entries down before that.
+007600     01 DH-RECENT-PLAYS.
+007700        05 DH-RECENT-PLAY OCCURS 10 TIMES.
+007800           10 DH-RCT-PLAYER      PIC X(08).
+007900           10 DH-RCT-COMPUTER    PIC X(08).
+008000           10 DH-RCT-RESULT      PIC X(10).
+008100     01 DH-SHIFT-IDX             PIC 99 VALUE ZERO.
+008200     01 DH-KEY-FIELD             PIC X(01) VALUE SPACES.
+
+008300     01 DH-TOTAL-DISPLAY         PIC ZZZ,ZZ9.
+008400     01 DH-WIN-DISPLAY           PIC ZZZ,ZZ9.
+008500     01 DH-LOSS-DISPLAY          PIC ZZZ,ZZ9.
+008600     01 DH-TIE-DISPLAY           PIC ZZZ,ZZ9.
+008700     01 DH-RATE-DISPLAY          PIC ZZ9.9.
+008800     01 DH-REQ-MIN-DISPLAY       PIC ZZ,ZZ9.
+
+008900*    ----------------------------------------------------------
+009000*    On-call dashboard screen.  Redrawn from scratch every
+009100*    refresh so stale rows never linger from the prior cycle.
+009200*    ----------------------------------------------------------
+009300 SCREEN SECTION.
+009400 01  DH-DASHBOARD-SCREEN.
+009500     05  BLANK SCREEN.
+009600     05  LINE 01 COLUMN 20 VALUE 'DASHBRD - ON-CALL DASHBOARD'
+009700             FOREGROUND-COLOR COB-COLOR-WHITE.
+
+009800     05  LINE 03 COLUMN 05 VALUE 'Total plays :'.
+009900     05  LINE 03 COLUMN 20 PIC ZZZ,ZZ9 FROM DH-TOTAL-DISPLAY.
+010000     05  LINE 04 COLUMN 05 VALUE 'Wins        :'.
+010100     05  LINE 04 COLUMN 20 PIC ZZZ,ZZ9 FROM DH-WIN-DISPLAY.
+010200     05  LINE 05 COLUMN 05 VALUE 'Losses      :'.
+010300     05  LINE 05 COLUMN 20 PIC ZZZ,ZZ9 FROM DH-LOSS-DISPLAY.
+010400     05  LINE 06 COLUMN 05 VALUE 'Ties        :'.
+010500     05  LINE 06 COLUMN 20 PIC ZZZ,ZZ9 FROM DH-TIE-DISPLAY.
+010600     05  LINE 07 COLUMN 05 VALUE 'Win rate    :'.
+010700     05  LINE 07 COLUMN 20 PIC ZZ9.9 FROM DH-RATE-DISPLAY.
+010800     05  LINE 07 COLUMN 25 VALUE '%'.
+
+010900     05  LINE 09 COLUMN 05 VALUE 'Requests this minute :'.
+011000     05  LINE 09 COLUMN 29 PIC ZZ,ZZ9 FROM DH-REQ-MIN-DISPLAY.
+
+011100     05  LINE 11 COLUMN 05 VALUE
+011200             'Last plays (most recent first)'
+011300             FOREGROUND-COLOR COB-COLOR-WHITE.
+011400     05  LINE 12 COLUMN 05 VALUE 'Player'.
+011500     05  LINE 12 COLUMN 18 VALUE 'Computer'.
+011600     05  LINE 12 COLUMN 31 VALUE 'Result'.
+
+011700     05  LINE 13 COLUMN 05 PIC X(08) FROM DH-RCT-PLAYER(01).
+011800     05  LINE 13 COLUMN 18 PIC X(08) FROM DH-RCT-COMPUTER(01).
+011900     05  LINE 13 COLUMN 31 PIC X(10) FROM DH-RCT-RESULT(01).
+012000     05  LINE 14 COLUMN 05 PIC X(08) FROM DH-RCT-PLAYER(02).
+012100     05  LINE 14 COLUMN 18 PIC X(08) FROM DH-RCT-COMPUTER(02).
+012200     05  LINE 14 COLUMN 31 PIC X(10) FROM DH-RCT-RESULT(02).
+012300     05  LINE 15 COLUMN 05 PIC X(08) FROM DH-RCT-PLAYER(03).
+012400     05  LINE 15 COLUMN 18 PIC X(08) FROM DH-RCT-COMPUTER(03).
+012500     05  LINE 15 COLUMN 31 PIC X(10) FROM DH-RCT-RESULT(03).
+012600     05  LINE 16 COLUMN 05 PIC X(08) FROM DH-RCT-PLAYER(04).
+012700     05  LINE 16 COLUMN 18 PIC X(08) FROM DH-RCT-COMPUTER(04).
+012800     05  LINE 16 COLUMN 31 PIC X(10) FROM DH-RCT-RESULT(04).
+012900     05  LINE 17 COLUMN 05 PIC X(08) FROM DH-RCT-PLAYER(05).
+013000     05  LINE 17 COLUMN 18 PIC X(08) FROM DH-RCT-COMPUTER(05).
+013100     05  LINE 17 COLUMN 31 PIC X(10) FROM DH-RCT-RESULT(05).
+013200     05  LINE 18 COLUMN 05 PIC X(08) FROM DH-RCT-PLAYER(06).
+013300     05  LINE 18 COLUMN 18 PIC X(08) FROM DH-RCT-COMPUTER(06).
+013400     05  LINE 18 COLUMN 31 PIC X(10) FROM DH-RCT-RESULT(06).
+013500     05  LINE 19 COLUMN 05 PIC X(08) FROM DH-RCT-PLAYER(07).
+013600     05  LINE 19 COLUMN 18 PIC X(08) FROM DH-RCT-COMPUTER(07).
+013700     05  LINE 19 COLUMN 31 PIC X(10) FROM DH-RCT-RESULT(07).
+013800     05  LINE 20 COLUMN 05 PIC X(08) FROM DH-RCT-PLAYER(08).
+013900     05  LINE 20 COLUMN 18 PIC X(08) FROM DH-RCT-COMPUTER(08).
+014000     05  LINE 20 COLUMN 31 PIC X(10) FROM DH-RCT-RESULT(08).
+014100     05  LINE 21 COLUMN 05 PIC X(08) FROM DH-RCT-PLAYER(09).
+014200     05  LINE 21 COLUMN 18 PIC X(08) FROM DH-RCT-COMPUTER(09).
+014300     05  LINE 21 COLUMN 31 PIC X(10) FROM DH-RCT-RESULT(09).
+014400     05  LINE 22 COLUMN 05 PIC X(08) FROM DH-RCT-PLAYER(10).
+014500     05  LINE 22 COLUMN 18 PIC X(08) FROM DH-RCT-COMPUTER(10).
+014600     05  LINE 22 COLUMN 31 PIC X(10) FROM DH-RCT-RESULT(10).
+
+014700     05  LINE 24 COLUMN 05 VALUE
+014800             'Any key = refresh    F3 = exit'.
+014900     05  LINE 24 COLUMN 40 PIC X(01) USING DH-KEY-FIELD.
+
+015000 PROCEDURE DIVISION.
+
+015100 0000-MAINLINE.
+015200     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+015300     PERFORM 2000-REFRESH-CYCLE THRU 2000-EXIT
+015400             UNTIL DH-EXIT-REQUESTED
+015500     GO TO 9999-EXIT.
+
+015600 1000-INITIALIZE.
+015700     MOVE SPACES TO DH-RECENT-PLAYS.
+015800 1000-EXIT.
+015900     EXIT.
+
+016000 2000-REFRESH-CYCLE.
+016100     PERFORM 2100-LOAD-RESULT-STATS THRU 2100-EXIT
+016200     PERFORM 2200-LOAD-REQUEST-RATE THRU 2200-EXIT
+016300     PERFORM 2300-DISPLAY-DASHBOARD THRU 2300-EXIT
+016400     PERFORM 2400-WAIT-FOR-KEY THRU 2400-EXIT.
+016500 2000-EXIT.
+016600     EXIT.
+
+016700*    Full rescan of GAME-RESULT, same "no direct-access key so
+016800*    read the whole thing" idiom STATSRPT and RECONCIL already
+016900*    use.  Counts stay lifetime-to-date; the recent-plays table
+017000*    ends up holding whichever ten records were read last.
+017100 2100-LOAD-RESULT-STATS.
+017200     MOVE ZERO TO DH-TOTAL-PLAYS
+017300     MOVE ZERO TO DH-WIN-COUNT
+017400     MOVE ZERO TO DH-LOSS-COUNT
+017500     MOVE ZERO TO DH-TIE-COUNT
+017600     MOVE 'N' TO DH-RESULT-EOF-SWITCH
+017700     OPEN INPUT GAME-RESULT-FILE
+017800     IF DH-RESULT-FILE-OK
+017900         PERFORM 2110-READ-RESULT-RECORD THRU 2110-EXIT
+018000                 UNTIL DH-RESULT-AT-EOF
+018100         CLOSE GAME-RESULT-FILE
+018200     END-IF
+018300     IF DH-TOTAL-PLAYS > ZERO
+018400         COMPUTE DH-WIN-RATE-PCT ROUNDED =
+018500             (DH-WIN-COUNT / DH-TOTAL-PLAYS) * 100
+018600     ELSE
+018700         MOVE ZERO TO DH-WIN-RATE-PCT
+018800     END-IF
+018900     MOVE DH-TOTAL-PLAYS TO DH-TOTAL-DISPLAY
+019000     MOVE DH-WIN-COUNT TO DH-WIN-DISPLAY
+019100     MOVE DH-LOSS-COUNT TO DH-LOSS-DISPLAY
+019200     MOVE DH-TIE-COUNT TO DH-TIE-DISPLAY
+019300     MOVE DH-WIN-RATE-PCT TO DH-RATE-DISPLAY.
+019400 2100-EXIT.
+019500     EXIT.
+
+019600 2110-READ-RESULT-RECORD.
+019700     READ GAME-RESULT-FILE
+019800         AT END
+019900             MOVE 'Y' TO DH-RESULT-EOF-SWITCH
+020000         NOT AT END
+020100             ADD 1 TO DH-TOTAL-PLAYS
+020200             EVALUATE GR-RESULT
+020300                 WHEN 'You win!'
+020400                     ADD 1 TO DH-WIN-COUNT
+020500                 WHEN 'You lose!'
+020600                     ADD 1 TO DH-LOSS-COUNT
+020700                 WHEN 'Tie!'
+020800                     ADD 1 TO DH-TIE-COUNT
+020900             END-EVALUATE
+021000             PERFORM 2120-STORE-RECENT-PLAY THRU 2120-EXIT
+021100     END-READ.
+021200 2110-EXIT.
+021300     EXIT.
+
+021400*    Push the existing nine rows down a slot, then drop the new
+021500*    record into the top row, so index 1 is always the most
+021600*    recently read play.
+021700 2120-STORE-RECENT-PLAY.
+021800     PERFORM 2125-SHIFT-ONE-RECENT-PLAY THRU 2125-EXIT
+021900             VARYING DH-SHIFT-IDX FROM 10 BY -1
+022000             UNTIL DH-SHIFT-IDX < 2
+022100     MOVE GR-PLAYER-CHOICE TO DH-RCT-PLAYER(1)
+022200     MOVE GR-COMPUTER-CHOICE TO DH-RCT-COMPUTER(1)
+022300     MOVE GR-RESULT TO DH-RCT-RESULT(1).
+022400 2120-EXIT.
+022500     EXIT.
+
+022600 2125-SHIFT-ONE-RECENT-PLAY.
+022700     MOVE DH-RECENT-PLAY(DH-SHIFT-IDX - 1)
+022800         TO DH-RECENT-PLAY(DH-SHIFT-IDX).
+022900 2125-EXIT.
+023000     EXIT.
+
+023100*    Full rescan of AUDIT-LOG, tallying only the records that
+023200*    fall in the current HHMM window -- the same window WORKER's
+023300*    1630-ROLL-WINDOW computes for rate limiting.
+023400 2200-LOAD-REQUEST-RATE.
+023500     MOVE ZERO TO DH-REQUESTS-THIS-MINUTE
+023600     MOVE 'N' TO DH-AUDIT-EOF-SWITCH
+023700     ACCEPT DH-CURR-DATE FROM DATE YYYYMMDD
+023800     ACCEPT DH-CURRENT-TIME FROM TIME
+023900     COMPUTE DH-CURR-WINDOW = DH-CURR-HOURS * 100 + DH-CURR-MINS
+024000     OPEN INPUT AUDIT-LOG-FILE
+024100     IF DH-AUDIT-FILE-OK
+024200         PERFORM 2210-READ-AUDIT-RECORD THRU 2210-EXIT
+024300                 UNTIL DH-AUDIT-AT-EOF
+024400         CLOSE AUDIT-LOG-FILE
+024500     END-IF
+024600     MOVE DH-REQUESTS-THIS-MINUTE TO DH-REQ-MIN-DISPLAY.
+024700 2200-EXIT.
+024800     EXIT.
+
+024900 2210-READ-AUDIT-RECORD.
+025000     READ AUDIT-LOG-FILE
+025100         AT END
+025200             MOVE 'Y' TO DH-AUDIT-EOF-SWITCH
+025300         NOT AT END
+025400             COMPUTE DH-AL-WINDOW =
+025500                 FUNCTION NUMVAL(AL-TIME(1:2)) * 100 +
+025600                 FUNCTION NUMVAL(AL-TIME(3:2))
+025700             IF AL-DATE = DH-CURR-DATE AND
+025800                DH-AL-WINDOW = DH-CURR-WINDOW
+025900                 ADD 1 TO DH-REQUESTS-THIS-MINUTE
+026000             END-IF
+026100     END-READ.
+026200 2210-EXIT.
+026300     EXIT.
+
+026400 2300-DISPLAY-DASHBOARD.
+026500     DISPLAY DH-DASHBOARD-SCREEN.
+026600 2300-EXIT.
+026700     EXIT.
+
+026800 2400-WAIT-FOR-KEY.
+026900     ACCEPT DH-DASHBOARD-SCREEN
+027000     IF DH-CRT-STATUS = COB-SCR-F3
+027100         MOVE 'Y' TO DH-EXIT-SWITCH
+027200     END-IF.
+027300 2400-EXIT.
+027400     EXIT.
+
+027500 9999-EXIT.
+027600     STOP RUN.
