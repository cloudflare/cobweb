@@ -0,0 +1,173 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RECONCIL.
+000300 AUTHOR. J MERRILL.
+000400 INSTALLATION. COBWEB GAME SERVICES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  RECONCIL
+000900*
+001000*  Nightly batch job.  Compares the request count the Cloudflare
+001100*  edge reports for the worker route (dropped for us as a single
+001200*  record in the EDGE-COUNT file by whatever pulls that number
+001300*  out of Cloudflare's analytics) against the row count in the
+001400*  GAME-RESULT file, and writes a discrepancy report when they
+001500*  don't match.  A mismatch is the only way we would otherwise
+001600*  notice that WORKER crashed or STOP RUN'd mid-write and
+001700*  silently dropped a result.  Run after STATSRPT in the
+001800*  overnight batch window.
+001900*
+002000*  Modification history
+002100*  ---------------------------------------------------------------
+002200*  2026-08-09  jm  Original program.
+002300******************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT GAME-RESULT-FILE ASSIGN TO "GAMERES"
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS RC-RESULT-FILE-STATUS.
+003000     SELECT EDGE-COUNT-FILE ASSIGN TO "EDGECNT"
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003200         FILE STATUS IS RC-EDGE-FILE-STATUS.
+003300     SELECT RECON-REPORT-FILE ASSIGN TO "RECONRPT.TXT"
+003400         ORGANIZATION IS LINE SEQUENTIAL
+003500         FILE STATUS IS RC-REPORT-FILE-STATUS.
+
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  GAME-RESULT-FILE.
+003900 COPY "gamerec.cpy".
+
+004000 FD  EDGE-COUNT-FILE.
+004100 COPY "edgecnt.cpy".
+
+004200 FD  RECON-REPORT-FILE.
+004300 01  RECON-REPORT-LINE           PIC X(80).
+
+004400 WORKING-STORAGE SECTION.
+004500     77 RC-RESULT-FILE-STATUS    PIC X(02) VALUE '00'.
+004600        88 RC-RESULT-FILE-OK               VALUE '00'.
+004700        88 RC-RESULT-FILE-EOF              VALUE '10'.
+004800     77 RC-EDGE-FILE-STATUS      PIC X(02) VALUE '00'.
+004900        88 RC-EDGE-FILE-OK                 VALUE '00'.
+005000     77 RC-REPORT-FILE-STATUS    PIC X(02) VALUE '00'.
+005100     77 RC-EOF-SWITCH            PIC X(01) VALUE 'N'.
+005200        88 RC-AT-EOF                       VALUE 'Y'.
+005300     77 RC-EDGE-AVAILABLE        PIC X(01) VALUE 'Y'.
+005400        88 RC-EDGE-IS-AVAILABLE            VALUE 'Y'.
+
+005500     01 RC-RESULT-COUNT          PIC 9(07) COMP VALUE ZERO.
+005600     01 RC-EDGE-COUNT            PIC 9(07) VALUE ZERO.
+005700     01 RC-VARIANCE              PIC -(7)9 VALUE ZERO.
+005800     01 RC-RUN-DATE              PIC 9(08).
+
+005900     01 RC-HEADING-1             PIC X(80) VALUE
+006000        'EDGE / GAME-RESULT RECONCILIATION REPORT'.
+006100     01 RC-HEADING-2             PIC X(80).
+006200     01 RC-BLANK-LINE            PIC X(80) VALUE SPACES.
+006300     01 RC-DETAIL-LINE.
+006400        05 FILLER                PIC X(04) VALUE SPACES.
+006500        05 RC-DTL-LABEL          PIC X(24).
+006600        05 RC-DTL-COUNT          PIC ZZZ,ZZ9.
+006700        05 FILLER                PIC X(46) VALUE SPACES.
+006800     01 RC-STATUS-LINE.
+006900        05 FILLER                PIC X(04) VALUE SPACES.
+007000        05 RC-STATUS-TEXT        PIC X(76).
+
+007100 PROCEDURE DIVISION.
+
+007200 0000-MAINLINE.
+007300     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+007400     PERFORM 2000-COUNT-RESULTS THRU 2000-EXIT
+007500             UNTIL RC-AT-EOF
+007600     PERFORM 3000-COMPARE-AND-REPORT THRU 3000-EXIT
+007700     PERFORM 4000-TERMINATE THRU 4000-EXIT
+007800     GO TO 9999-EXIT.
+
+007900 1000-INITIALIZE.
+008000     ACCEPT RC-RUN-DATE FROM DATE YYYYMMDD
+008100     OPEN INPUT GAME-RESULT-FILE
+008200     IF NOT RC-RESULT-FILE-OK
+008300         DISPLAY "RECONCIL: cannot open GAME-RESULT-FILE, status "
+008400                 RC-RESULT-FILE-STATUS
+008500         MOVE 'Y' TO RC-EOF-SWITCH
+008600     END-IF
+008700     OPEN INPUT EDGE-COUNT-FILE
+008800     IF NOT RC-EDGE-FILE-OK
+008900*        No edge-count drop for today just means that upstream
+009000*        job has not run yet -- report it as unavailable rather
+009100*        than treating it as a hard failure.
+009200         MOVE 'N' TO RC-EDGE-AVAILABLE
+009300     ELSE
+009400         READ EDGE-COUNT-FILE
+009500             AT END
+009600                 MOVE 'N' TO RC-EDGE-AVAILABLE
+009700         END-READ
+009800         MOVE EC-REQUEST-COUNT TO RC-EDGE-COUNT
+009900         CLOSE EDGE-COUNT-FILE
+010000     END-IF
+010100     OPEN OUTPUT RECON-REPORT-FILE.
+010200 1000-EXIT.
+010300     EXIT.
+
+010400 2000-COUNT-RESULTS.
+010500     READ GAME-RESULT-FILE
+010600         AT END
+010700             MOVE 'Y' TO RC-EOF-SWITCH
+010800         NOT AT END
+010900             ADD 1 TO RC-RESULT-COUNT
+011000     END-READ.
+011100 2000-EXIT.
+011200     EXIT.
+
+011300 3000-COMPARE-AND-REPORT.
+011400     MOVE SPACES TO RC-HEADING-2
+011500     STRING 'Run date: ' RC-RUN-DATE DELIMITED BY SIZE
+011600         INTO RC-HEADING-2
+011700     WRITE RECON-REPORT-LINE FROM RC-HEADING-1
+011800     WRITE RECON-REPORT-LINE FROM RC-HEADING-2
+011900     WRITE RECON-REPORT-LINE FROM RC-BLANK-LINE
+
+012000     MOVE 'GAME-RESULT row count' TO RC-DTL-LABEL
+012100     MOVE RC-RESULT-COUNT TO RC-DTL-COUNT
+012200     WRITE RECON-REPORT-LINE FROM RC-DETAIL-LINE
+
+012300     IF RC-EDGE-IS-AVAILABLE
+012400         MOVE 'Edge reported count' TO RC-DTL-LABEL
+012500         MOVE RC-EDGE-COUNT TO RC-DTL-COUNT
+012600         WRITE RECON-REPORT-LINE FROM RC-DETAIL-LINE
+012700         WRITE RECON-REPORT-LINE FROM RC-BLANK-LINE
+012800         COMPUTE RC-VARIANCE = RC-EDGE-COUNT - RC-RESULT-COUNT
+012900         IF RC-VARIANCE = ZERO
+013000             MOVE 'OK -- counts reconcile' TO RC-STATUS-TEXT
+013100             WRITE RECON-REPORT-LINE FROM RC-STATUS-LINE
+013200         ELSE
+013300             MOVE SPACES TO RC-STATUS-TEXT
+013400             STRING 'DISCREPANCY -- variance of '
+013500                        DELIMITED BY SIZE
+013600                    FUNCTION TRIM(RC-VARIANCE) DELIMITED BY SIZE
+013700                    ' request(s), investigate a possible'
+013800                        DELIMITED BY SIZE
+013900                    ' dropped write' DELIMITED BY SIZE
+014000                 INTO RC-STATUS-TEXT
+014100             WRITE RECON-REPORT-LINE FROM RC-STATUS-LINE
+014200         END-IF
+014300     ELSE
+014400         MOVE 'UNAVAILABLE -- no edge count for today'
+014500             TO RC-STATUS-TEXT
+014600         WRITE RECON-REPORT-LINE FROM RC-STATUS-LINE
+014700     END-IF.
+014800 3000-EXIT.
+014900     EXIT.
+
+015000 4000-TERMINATE.
+015100     IF RC-RESULT-FILE-OK OR RC-RESULT-FILE-EOF
+015200         CLOSE GAME-RESULT-FILE
+015300     END-IF
+015400     CLOSE RECON-REPORT-FILE.
+015500 4000-EXIT.
+015600     EXIT.
+
+015700 9999-EXIT.
+015800     STOP RUN.
