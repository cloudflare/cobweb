@@ -0,0 +1,83 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RESULTDB.
+000300 AUTHOR. J MERRILL.
+000400 INSTALLATION. COBWEB GAME SERVICES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  RESULTDB
+000900*
+001000*  Inserts one row per play into the GAME_RESULT table on the
+001100*  analytics shop's Postgres reporting database, alongside the
+001200*  flat GAME-RESULT file WORKER already keeps for STATSRPT.  WORKER
+001300*  calls this after it writes its own record; a failed insert is
+001400*  reported back to the caller in RD-SQL-STATUS but does not stop
+001500*  the flat-file trail from being kept, since that is still the
+001600*  system of record if the database is ever unreachable.
+001700*
+001800*  Modification history
+001900*  ---------------------------------------------------------------
+002000*  2026-08-09  jm  Original program.
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 DATA DIVISION.
+002400 WORKING-STORAGE SECTION.
+002500     COPY "sqlca.cpy".
+
+002600     01  RD-SQL-DATE             PIC X(10).
+002700     01  RD-SQL-TIME             PIC X(08).
+
+002800 LINKAGE SECTION.
+002900     01  RD-GAME-RESULT-RECORD.
+003000         05  RD-DATE                 PIC 9(08).
+003100         05  RD-TIME                 PIC 9(08).
+003200         05  RD-PLAYER-CHOICE        PIC X(08).
+003300         05  RD-COMPUTER-CHOICE      PIC X(08).
+003400         05  RD-RESULT               PIC X(10).
+003500         05  FILLER                  PIC X(08).
+003600     01  RD-SQL-STATUS           PIC X(01).
+003700         88  RD-SQL-OK                      VALUE '0'.
+003800         88  RD-SQL-FAILED                  VALUE '1'.
+
+003900 PROCEDURE DIVISION USING RD-GAME-RESULT-RECORD RD-SQL-STATUS.
+
+004000 0000-MAINLINE.
+004100     PERFORM 1000-FORMAT-KEYS THRU 1000-EXIT
+004200     PERFORM 2000-INSERT-RESULT THRU 2000-EXIT
+004300     GO TO 9999-EXIT.
+
+004400 1000-FORMAT-KEYS.
+004500*    RD-DATE/RD-TIME come in as YYYYMMDD/HHMMSSff numeric fields;
+004600*    reformat them into the ISO date and time literals the
+004700*    reporting database's DATE and TIME columns expect.
+004800     STRING RD-DATE(1:4) '-' RD-DATE(5:2) '-' RD-DATE(7:2)
+004900         DELIMITED BY SIZE INTO RD-SQL-DATE
+005000     STRING RD-TIME(1:2) ':' RD-TIME(3:2) ':' RD-TIME(5:2)
+005100         DELIMITED BY SIZE INTO RD-SQL-TIME.
+005200 1000-EXIT.
+005300     EXIT.
+
+005400 2000-INSERT-RESULT.
+005500     EXEC SQL
+005600         INSERT INTO GAME_RESULT
+005700             (PLAY_DATE, PLAY_TIME, PLAYER_CHOICE,
+005800              COMPUTER_CHOICE, GAME_RESULT)
+005900         VALUES
+006000             (:RD-SQL-DATE, :RD-SQL-TIME, :RD-PLAYER-CHOICE,
+006100              :RD-COMPUTER-CHOICE, :RD-RESULT)
+006200     END-EXEC
+006300     PERFORM 2900-CHECK-SQLCODE THRU 2900-EXIT.
+006400 2000-EXIT.
+006500     EXIT.
+
+006600 2900-CHECK-SQLCODE.
+006700     IF SQLCODE = ZERO
+006800         SET RD-SQL-OK TO TRUE
+006900     ELSE
+007000         SET RD-SQL-FAILED TO TRUE
+007100     END-IF.
+007200 2900-EXIT.
+007300     EXIT.
+
+007400 9999-EXIT.
+007500     EXIT PROGRAM.
