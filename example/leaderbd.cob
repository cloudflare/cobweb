@@ -0,0 +1,227 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. LEADERBD.
+000300 AUTHOR. J MERRILL.
+000400 INSTALLATION. COBWEB GAME SERVICES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  LEADERBD
+000900*
+001000*  Top 10 by win rate, off the PLAYER-PROFILE file.  Runs two
+001100*  ways off the one scan: as an on-demand HTTP endpoint the
+001200*  community managers can hit for current standings (same
+001300*  set_http_status/set_http_header/append_http_body calls WORKER
+001400*  uses), and dropped into the overnight batch window to leave a
+001500*  LEADERBD.TXT report behind, same as STATSRPT/SORTFRQ do for
+001600*  their own numbers.  A player with no games yet (a profile row
+001700*  with wins+losses+ties all zero) is left off both -- there's no
+001800*  rate to rank.
+001900*
+002000*  Invoke as:  leaderbd            (nightly batch report, the
+002100*  default) or leaderbd HTTP        (on-demand community-manager
+002200*  hit, served over the same CGI calls WORKER uses).  The two
+002300*  are mutually exclusive on a given run -- an HTTP hit must
+002400*  never truncate the standing LEADERBD.TXT snapshot, and the
+002500*  nightly batch run has no request to answer.
+002600*
+002700*  Modification history
+002800*  ---------------------------------------------------------------
+002900*  2026-08-09  jm  Original program.
+003000*  2026-08-09  jm  Add an HTTP command-line switch, the same way
+003100*  STATSRPT recognizes RESTART, so the report-writing path and
+003200*  the CGI-serving path run one at a time instead of both firing
+003300*  on every invocation.
+003400*  2026-08-09  jm  Surface a PLAYER-PROFILE-FILE open failure as a
+003500*  real HTTP error status instead of leaving the 200 set at
+003600*  startup standing over an empty leaderboard body.
+003700******************************************************************
+003800 ENVIRONMENT DIVISION.
+003900 INPUT-OUTPUT SECTION.
+004000 FILE-CONTROL.
+004100     SELECT PLAYER-PROFILE-FILE ASSIGN TO "PLAYERPF"
+004200         ORGANIZATION IS INDEXED
+004300         ACCESS MODE IS DYNAMIC
+004400         RECORD KEY IS PP-PLAYER-ID
+004500         FILE STATUS IS LB-PROFILE-FILE-STATUS.
+004600     SELECT LEADER-SORT-FILE ASSIGN TO "SRTLEAD".
+004700     SELECT LEADER-REPORT-FILE ASSIGN TO "LEADERBD.TXT"
+004800         ORGANIZATION IS LINE SEQUENTIAL
+004900         FILE STATUS IS LB-REPORT-FILE-STATUS.
+
+005000 DATA DIVISION.
+005100 FILE SECTION.
+005200 FD  PLAYER-PROFILE-FILE.
+005300 COPY "playerpf.cpy".
+
+005400 SD  LEADER-SORT-FILE.
+005500 01  LB-SORT-RECORD.
+005600     05  LB-SORT-RATE            PIC S9(03)V9(01).
+005700     05  LB-SORT-NAME            PIC X(20).
+005800     05  LB-SORT-WINS            PIC 9(05).
+005900     05  LB-SORT-LOSSES          PIC 9(05).
+006000     05  LB-SORT-TIES            PIC 9(05).
+
+006100 FD  LEADER-REPORT-FILE.
+006200 01  LEADER-REPORT-LINE          PIC X(80).
+
+006300 WORKING-STORAGE SECTION.
+006400     77 LB-PROFILE-FILE-STATUS   PIC X(02) VALUE '00'.
+006500        88 LB-PROFILE-FILE-OK               VALUE '00'.
+006600     77 LB-REPORT-FILE-STATUS    PIC X(02) VALUE '00'.
+006700     77 LB-EOF-SWITCH            PIC X(01) VALUE 'N'.
+006800        88 LB-AT-EOF                        VALUE 'Y'.
+006900     77 LB-SORT-EOF-SWITCH       PIC X(01) VALUE 'N'.
+007000        88 LB-SORT-AT-EOF                   VALUE 'Y'.
+007100     77 LB-RANK                  PIC 9(02) COMP.
+007200     77 LB-TOTAL-GAMES           PIC 9(07) COMP.
+007300     77 LB-HTTP-MODE-SWITCH      PIC X(01) VALUE 'N'.
+007400        88 LB-HTTP-MODE                     VALUE 'Y'.
+
+007500     01 LB-COMMAND-LINE          PIC X(20) VALUE SPACES.
+
+007600     01 LB-HDR-CONTENT-TYPE      PIC X(12) VALUE 'Content-Type'.
+007700     01 LB-CONTENT-TYPE          PIC X(10) VALUE 'text/plain'.
+007800     01 LB-STATUS-OK             PIC A(3) VALUE '200'.
+007900     01 LB-STATUS-SERVER-ERROR   PIC A(3) VALUE '500'.
+008000     01 LB-ERROR-MSG             PIC X(40) VALUE
+008100        'leaderboard temporarily unavailable'.
+
+008200     01 LB-HEADING               PIC X(80) VALUE
+008300        'LEADERBOARD - TOP 10 BY WIN RATE'.
+008400     01 LB-BLANK-LINE            PIC X(80) VALUE SPACES.
+008500     01 LB-COLUMN-HEADING        PIC X(80) VALUE
+008600        '  RK  NAME                     W     L     T   RATE'.
+008700     01 LB-DETAIL-LINE.
+008800        05 FILLER                PIC X(02) VALUE SPACES.
+008900        05 LB-DTL-RANK           PIC Z9.
+009000        05 FILLER                PIC X(02) VALUE SPACES.
+009100        05 LB-DTL-NAME           PIC X(20).
+009200        05 LB-DTL-WINS           PIC ZZZZ9.
+009300        05 FILLER                PIC X(01) VALUE SPACE.
+009400        05 LB-DTL-LOSSES         PIC ZZZZ9.
+009500        05 FILLER                PIC X(01) VALUE SPACE.
+009600        05 LB-DTL-TIES           PIC ZZZZ9.
+009700        05 FILLER                PIC X(03) VALUE SPACES.
+009800        05 LB-DTL-RATE           PIC ZZ9.9.
+009900        05 FILLER                PIC X(01) VALUE '%'.
+
+010000 PROCEDURE DIVISION.
+
+010100 0000-MAINLINE.
+010200     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+010300     PERFORM 2000-RANK-PLAYERS THRU 2000-EXIT
+010400     PERFORM 4000-TERMINATE THRU 4000-EXIT
+010500     GO TO 9999-EXIT.
+
+010600 1000-INITIALIZE.
+010700     ACCEPT LB-COMMAND-LINE FROM COMMAND-LINE
+010800     IF LB-COMMAND-LINE (1:4) = 'HTTP'
+010900         MOVE 'Y' TO LB-HTTP-MODE-SWITCH
+011000     END-IF
+011100     IF LB-HTTP-MODE
+011200         CALL "set_http_header" USING LB-HDR-CONTENT-TYPE
+011300                                       LB-CONTENT-TYPE
+011400         CALL "set_http_status" USING LB-STATUS-OK
+011500     ELSE
+011600         OPEN OUTPUT LEADER-REPORT-FILE
+011700         WRITE LEADER-REPORT-LINE FROM LB-HEADING
+011800         WRITE LEADER-REPORT-LINE FROM LB-BLANK-LINE
+011900         WRITE LEADER-REPORT-LINE FROM LB-COLUMN-HEADING
+012000     END-IF.
+012100 1000-EXIT.
+012200     EXIT.
+
+012300*    ----------------------------------------------------------
+012400*    Ranks the profile file highest win rate first by handing
+012500*    it to the SORT verb, same INPUT PROCEDURE / OUTPUT
+012600*    PROCEDURE split SORTFRQ uses for its own tallies.
+012700*    ----------------------------------------------------------
+012800 2000-RANK-PLAYERS.
+012900     SORT LEADER-SORT-FILE
+013000         ON DESCENDING KEY LB-SORT-RATE
+013100         INPUT PROCEDURE IS 2100-RELEASE-PROFILES
+013200         OUTPUT PROCEDURE IS 2200-WRITE-TOP-TEN.
+013300 2000-EXIT.
+013400     EXIT.
+
+013500 2100-RELEASE-PROFILES.
+013600     OPEN INPUT PLAYER-PROFILE-FILE
+013700     IF NOT LB-PROFILE-FILE-OK
+013800         DISPLAY "LEADERBD: cannot open PLAYER-PROFILE-FILE, "
+013900                 "status " LB-PROFILE-FILE-STATUS
+014000         IF LB-HTTP-MODE
+014100             CALL "set_http_status" USING LB-STATUS-SERVER-ERROR
+014200             CALL "append_http_body" USING LB-ERROR-MSG
+014300         END-IF
+014400     ELSE
+014500         MOVE 'N' TO LB-EOF-SWITCH
+014600         PERFORM 2110-RELEASE-ONE-PROFILE THRU 2110-EXIT
+014700                 UNTIL LB-AT-EOF
+014800         CLOSE PLAYER-PROFILE-FILE
+014900     END-IF.
+015000 2100-EXIT.
+015100     EXIT.
+
+015200 2110-RELEASE-ONE-PROFILE.
+015300     READ PLAYER-PROFILE-FILE NEXT RECORD
+015400         AT END
+015500             MOVE 'Y' TO LB-EOF-SWITCH
+015600         NOT AT END
+015700             COMPUTE LB-TOTAL-GAMES = PP-WINS + PP-LOSSES
+015800                     + PP-TIES
+015900             IF LB-TOTAL-GAMES > ZERO
+016000                 COMPUTE LB-SORT-RATE ROUNDED =
+016100                     (PP-WINS / LB-TOTAL-GAMES) * 100
+016200                 IF PP-DISPLAY-NAME NOT = SPACES
+016300                     MOVE PP-DISPLAY-NAME TO LB-SORT-NAME
+016400                 ELSE
+016500                     MOVE PP-PLAYER-ID TO LB-SORT-NAME
+016600                 END-IF
+016700                 MOVE PP-WINS TO LB-SORT-WINS
+016800                 MOVE PP-LOSSES TO LB-SORT-LOSSES
+016900                 MOVE PP-TIES TO LB-SORT-TIES
+017000                 RELEASE LB-SORT-RECORD
+017100             END-IF
+017200     END-READ.
+017300 2110-EXIT.
+017400     EXIT.
+
+017500 2200-WRITE-TOP-TEN.
+017600     MOVE ZERO TO LB-RANK
+017700     MOVE 'N' TO LB-SORT-EOF-SWITCH
+017800     PERFORM 2210-WRITE-ONE-RANKED-LINE THRU 2210-EXIT
+017900             UNTIL LB-SORT-AT-EOF OR LB-RANK = 10.
+018000 2200-EXIT.
+018100     EXIT.
+
+018200 2210-WRITE-ONE-RANKED-LINE.
+018300     RETURN LEADER-SORT-FILE
+018400         AT END
+018500             MOVE 'Y' TO LB-SORT-EOF-SWITCH
+018600         NOT AT END
+018700             ADD 1 TO LB-RANK
+018800             MOVE LB-RANK TO LB-DTL-RANK
+018900             MOVE LB-SORT-NAME TO LB-DTL-NAME
+019000             MOVE LB-SORT-WINS TO LB-DTL-WINS
+019100             MOVE LB-SORT-LOSSES TO LB-DTL-LOSSES
+019200             MOVE LB-SORT-TIES TO LB-DTL-TIES
+019300             MOVE LB-SORT-RATE TO LB-DTL-RATE
+019400             IF LB-HTTP-MODE
+019500                 CALL "append_http_body" USING LB-DETAIL-LINE
+019600                 CALL "append_http_body" USING "\n"
+019700             ELSE
+019800                 WRITE LEADER-REPORT-LINE FROM LB-DETAIL-LINE
+019900             END-IF
+020000     END-RETURN.
+020100 2210-EXIT.
+020200     EXIT.
+
+020300 4000-TERMINATE.
+020400     IF NOT LB-HTTP-MODE
+020500         CLOSE LEADER-REPORT-FILE
+020600     END-IF.
+020700 4000-EXIT.
+020800     EXIT.
+
+020900 9999-EXIT.
+021000     STOP RUN.
