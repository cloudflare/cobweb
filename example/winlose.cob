@@ -0,0 +1,100 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. WINLOSE.
+000300 AUTHOR. J MERRILL.
+000400 INSTALLATION. COBWEB GAME SERVICES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  WINLOSE
+000900*
+001000*  The rock-paper-scissors-lizard-spock win/lose/tie decision,
+001100*  pulled out of WORKER's own 4000-DETERMINE-RESULT so it can be
+001200*  called -- and exercised by a regression driver -- on its own,
+001300*  without a full pick request behind it.  WORKER still owns
+001400*  localizing the result text; this program only ever hands back
+001500*  the plain English "You win!"/"You lose!"/"Tie!" WORKER has
+001600*  always persisted to GAME-RESULT.
+001700*
+001800*  Modification history
+001900*  ---------------------------------------------------------------
+002000*  2026-08-09  jm  Original program.
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 DATA DIVISION.
+002400 WORKING-STORAGE SECTION.
+002500     01 WL-ROCK PIC A(8) VALUE 'rock'.
+002600     01 WL-SCISSORS PIC A(8) VALUE 'scissors'.
+002700     01 WL-PAPER PIC A(8) VALUE 'paper'.
+002800     01 WL-LIZARD PIC A(8) VALUE 'lizard'.
+002900     01 WL-SPOCK PIC A(8) VALUE 'spock'.
+003000     01 WL-CHOICES.
+003100            05 WL-CHOICE PIC A(8) OCCURS 5 TIMES.
+
+003200*    ----------------------------------------------------------
+003300*    Same win table as WORKER's GM-BEATS-TABLE: WL-CHOICE(n)
+003400*    beats WL-BEATS-WHAT(n, 1) and WL-BEATS-WHAT(n, 2).
+003500*    ----------------------------------------------------------
+003600     01 WL-BEATS-TABLE.
+003700        05 WL-BEATS-ENTRY OCCURS 5 TIMES INDEXED BY WL-BEATS-IDX.
+003800           10 WL-BEATS-WHAT PIC A(8) OCCURS 2 TIMES
+003900                 INDEXED BY WL-BEATS-SUB.
+
+004000 LINKAGE SECTION.
+004100     01 LK-PLAYER-CHOICE PIC X(8).
+004200     01 LK-COMPUTER-CHOICE PIC A(10).
+004300     01 LK-RESULT PIC X(20).
+
+004400 PROCEDURE DIVISION USING LK-PLAYER-CHOICE
+004500                           LK-COMPUTER-CHOICE
+004600                           LK-RESULT.
+
+004700 0000-MAINLINE.
+004800     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+004900     PERFORM 4000-DETERMINE-RESULT THRU 4000-EXIT
+005000     GOBACK.
+
+005100 1000-INITIALIZE.
+005200     MOVE WL-ROCK TO WL-CHOICE(1).
+005300     MOVE WL-SCISSORS TO WL-CHOICE(2).
+005400     MOVE WL-PAPER TO WL-CHOICE(3).
+005500     MOVE WL-LIZARD TO WL-CHOICE(4).
+005600     MOVE WL-SPOCK TO WL-CHOICE(5).
+005700     MOVE WL-SCISSORS TO WL-BEATS-WHAT(1, 1).
+005800     MOVE WL-LIZARD TO WL-BEATS-WHAT(1, 2).
+005900     MOVE WL-PAPER TO WL-BEATS-WHAT(2, 1).
+006000     MOVE WL-LIZARD TO WL-BEATS-WHAT(2, 2).
+006100     MOVE WL-ROCK TO WL-BEATS-WHAT(3, 1).
+006200     MOVE WL-SPOCK TO WL-BEATS-WHAT(3, 2).
+006300     MOVE WL-SPOCK TO WL-BEATS-WHAT(4, 1).
+006400     MOVE WL-PAPER TO WL-BEATS-WHAT(4, 2).
+006500     MOVE WL-SCISSORS TO WL-BEATS-WHAT(5, 1).
+006600     MOVE WL-ROCK TO WL-BEATS-WHAT(5, 2).
+006700 1000-EXIT.
+006800     EXIT.
+
+006900*    ----------------------------------------------------------
+007000*    Same three-way decision WORKER's 4000-DETERMINE-RESULT has
+007100*    always made: find the player's choice in the win table,
+007200*    then check whether that entry's beats-list includes the
+007300*    computer's choice.
+007400*    ----------------------------------------------------------
+007500 4000-DETERMINE-RESULT.
+007600     SET WL-BEATS-IDX TO 1
+007700     SEARCH WL-BEATS-ENTRY
+007800         AT END
+007900             CONTINUE
+008000         WHEN WL-CHOICE(WL-BEATS-IDX) = LK-PLAYER-CHOICE
+008100             CONTINUE
+008200     END-SEARCH
+008300     IF LK-PLAYER-CHOICE = LK-COMPUTER-CHOICE
+008400         MOVE 'Tie!' TO LK-RESULT
+008500     ELSE
+008600         IF WL-BEATS-WHAT(WL-BEATS-IDX, 1) = LK-COMPUTER-CHOICE OR
+008700            WL-BEATS-WHAT(WL-BEATS-IDX, 2) = LK-COMPUTER-CHOICE
+008800             MOVE 'You win!' TO LK-RESULT
+008900         ELSE
+009000             MOVE 'You lose!' TO LK-RESULT
+009100         END-IF
+009200     END-IF.
+009300 4000-EXIT.
+009400     EXIT.
