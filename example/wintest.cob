@@ -0,0 +1,122 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. WINTEST.
+000300 AUTHOR. J MERRILL.
+000400 INSTALLATION. COBWEB GAME SERVICES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  WINTEST
+000900*
+001000*  Regression driver for the win/lose/tie decision WINLOSE makes
+001100*  on WORKER's behalf.  Feeds every one of the 25 PLAYER-CHOICE x
+001200*  COMPUTER-CHOICE combinations through WINLOSE and checks the
+001300*  answer against a hand-built expected-result table, so a bad
+001400*  edit to the win table (especially the next time a choice gets
+001500*  added, the way lizard/spock were) shows up here instead of in
+001600*  production.  Run on demand, not on a schedule -- there's no
+001700*  data file behind it to accumulate or reconcile.
+001800*
+001900*  Invoke as:  wintest
+002000*  Exits with RETURN-CODE 0 if every case passes, 1 otherwise.
+002100*
+002200*  Modification history
+002300*  ---------------------------------------------------------------
+002400*  2026-08-09  jm  Original program.
+002500******************************************************************
+002600 ENVIRONMENT DIVISION.
+002700 DATA DIVISION.
+002800 WORKING-STORAGE SECTION.
+
+002900*    ----------------------------------------------------------
+003000*    Every ordered pair of the five choices, with the outcome
+003100*    from the player's side of the table.  Independent of
+003200*    WINLOSE's own win table -- this is the answer key, not a
+003300*    second copy of the logic under test.
+003400*    ----------------------------------------------------------
+003500     01 WT-CASE-DATA.
+003600        05 FILLER PIC X(38) VALUE 'rock      rock      Tie!'.
+003700        05 FILLER PIC X(38) VALUE 'rock      scissors  You win!'.
+003800        05 FILLER PIC X(38) VALUE 'rock      paper     You lose!'.
+003900        05 FILLER PIC X(38) VALUE 'rock      lizard    You win!'.
+004000        05 FILLER PIC X(38) VALUE 'rock      spock     You lose!'.
+004100        05 FILLER PIC X(38) VALUE 'scissors  rock      You lose!'.
+004200        05 FILLER PIC X(38) VALUE 'scissors  scissors  Tie!'.
+004300        05 FILLER PIC X(38) VALUE 'scissors  paper     You win!'.
+004400        05 FILLER PIC X(38) VALUE 'scissors  lizard    You win!'.
+004500        05 FILLER PIC X(38) VALUE 'scissors  spock     You lose!'.
+004600        05 FILLER PIC X(38) VALUE 'paper     rock      You win!'.
+004700        05 FILLER PIC X(38) VALUE 'paper     scissors  You lose!'.
+004800        05 FILLER PIC X(38) VALUE 'paper     paper     Tie!'.
+004900        05 FILLER PIC X(38) VALUE 'paper     lizard    You lose!'.
+005000        05 FILLER PIC X(38) VALUE 'paper     spock     You win!'.
+005100        05 FILLER PIC X(38) VALUE 'lizard    rock      You lose!'.
+005200        05 FILLER PIC X(38) VALUE 'lizard    scissors  You lose!'.
+005300        05 FILLER PIC X(38) VALUE 'lizard    paper     You win!'.
+005400        05 FILLER PIC X(38) VALUE 'lizard    lizard    Tie!'.
+005500        05 FILLER PIC X(38) VALUE 'lizard    spock     You win!'.
+005600        05 FILLER PIC X(38) VALUE 'spock     rock      You win!'.
+005700        05 FILLER PIC X(38) VALUE 'spock     scissors  You win!'.
+005800        05 FILLER PIC X(38) VALUE 'spock     paper     You lose!'.
+005900        05 FILLER PIC X(38) VALUE 'spock     lizard    You lose!'.
+006000        05 FILLER PIC X(38) VALUE 'spock     spock     Tie!'.
+
+006100     01 WT-CASE-TABLE REDEFINES WT-CASE-DATA.
+006200        05 WT-CASE OCCURS 25 TIMES.
+006300           10 WT-PLAYER PIC X(10).
+006400           10 WT-COMPUTER PIC X(10).
+006500           10 WT-EXPECTED PIC X(18).
+
+006600     01 WT-CALL-PLAYER PIC X(8).
+006700     01 WT-CALL-COMPUTER PIC A(10).
+006800     01 WT-ACTUAL-RESULT PIC X(20).
+
+006900     01 WT-CASE-IDX PIC 9(03) COMP.
+007000     01 WT-PASS-COUNT PIC 9(03) COMP VALUE ZERO.
+007100     01 WT-FAIL-COUNT PIC 9(03) COMP VALUE ZERO.
+
+007200 PROCEDURE DIVISION.
+
+007300 0000-MAINLINE.
+007400     PERFORM 2000-RUN-CASE THRU 2000-EXIT
+007500             VARYING WT-CASE-IDX FROM 1 BY 1
+007600             UNTIL WT-CASE-IDX > 25
+007700     PERFORM 3000-REPORT-SUMMARY THRU 3000-EXIT
+007800     GO TO 9999-EXIT.
+
+007900*    ----------------------------------------------------------
+008000*    Calls WINLOSE with one case's player/computer choice and
+008100*    checks the result it hands back against the answer key.
+008200*    ----------------------------------------------------------
+008300 2000-RUN-CASE.
+008400     MOVE WT-PLAYER(WT-CASE-IDX) TO WT-CALL-PLAYER
+008500     MOVE WT-COMPUTER(WT-CASE-IDX) TO WT-CALL-COMPUTER
+008600     CALL "WINLOSE" USING WT-CALL-PLAYER
+008700                          WT-CALL-COMPUTER
+008800                          WT-ACTUAL-RESULT
+008900     IF WT-ACTUAL-RESULT(1:18) = WT-EXPECTED(WT-CASE-IDX)
+009000         ADD 1 TO WT-PASS-COUNT
+009100         DISPLAY "PASS  " WT-CALL-PLAYER " vs " WT-CALL-COMPUTER
+009200                 " -> " WT-ACTUAL-RESULT
+009300     ELSE
+009400         ADD 1 TO WT-FAIL-COUNT
+009500         DISPLAY "FAIL  " WT-CALL-PLAYER " vs " WT-CALL-COMPUTER
+009600                 " -> " WT-ACTUAL-RESULT
+009700                 " (expected " WT-EXPECTED(WT-CASE-IDX) ")"
+009800     END-IF.
+009900 2000-EXIT.
+010000     EXIT.
+
+010100 3000-REPORT-SUMMARY.
+010200     DISPLAY " "
+010300     DISPLAY "WINTEST: " WT-PASS-COUNT " passed, "
+010400             WT-FAIL-COUNT " failed, out of 25 cases."
+010500     IF WT-FAIL-COUNT > ZERO
+010600         MOVE 1 TO RETURN-CODE
+010700     ELSE
+010800         MOVE 0 TO RETURN-CODE
+010900     END-IF.
+011000 3000-EXIT.
+011100     EXIT.
+
+011200 9999-EXIT.
+011300     STOP RUN.
