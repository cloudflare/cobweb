@@ -0,0 +1,44 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. HEALTHZ.
+000300 AUTHOR. J MERRILL.
+000400 INSTALLATION. COBWEB GAME SERVICES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  HEALTHZ
+000900*
+001000*  Liveness endpoint for the uptime monitor.  Deliberately does
+001100*  nothing WORKER does -- no CHOICES table, no random draw, no
+001200*  write to GAME-RESULT -- so a health check never shows up as a
+001300*  synthetic play in the stats.  Always answers 200 "OK" as long
+001400*  as the platform can dispatch a request to it at all.
+001500*
+001600*  Modification history
+001700*  ---------------------------------------------------------------
+001800*  2026-08-09  jm  Original program.
+001900******************************************************************
+002000 ENVIRONMENT DIVISION.
+
+002100 DATA DIVISION.
+002200 WORKING-STORAGE SECTION.
+002300     01 HZ-HDR-CONTENT-TYPE PIC X(12) VALUE 'Content-Type'.
+002400     01 HZ-CONTENT-TYPE PIC X(10) VALUE 'text/plain'.
+002500     01 HZ-STATUS-OK PIC A(3) VALUE '200'.
+002600     01 HZ-BODY PIC X(02) VALUE 'OK'.
+
+002700 PROCEDURE DIVISION.
+
+002800 0000-MAINLINE.
+002900     PERFORM 1000-SEND-OK THRU 1000-EXIT
+003000     GO TO 9999-EXIT.
+
+003100 1000-SEND-OK.
+003200     CALL "set_http_header" USING HZ-HDR-CONTENT-TYPE
+003300                                  HZ-CONTENT-TYPE
+003400     CALL "set_http_status" USING HZ-STATUS-OK
+003500     CALL "set_http_body" USING HZ-BODY.
+003600 1000-EXIT.
+003700     EXIT.
+
+003800 9999-EXIT.
+003900     STOP RUN.
